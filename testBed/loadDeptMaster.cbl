@@ -0,0 +1,77 @@
+       identification division.
+       program-id. loadDeptMaster.
+
+       environment division.
+           input-output section.
+           file-control.
+               select deptList
+                   assign to "DeptList.txt"
+                   organization is line sequential
+                   file status is listStat.
+
+               select DeptMaster
+                   assign to "DeptMaster.dat"
+                   organization is indexed
+                   access mode is dynamic
+                   record key is deptName
+                   file status is deptStat.
+
+       data division.
+           file section.
+
+           FD deptList.
+           01 deptLine pic x(32).
+
+           FD DeptMaster.
+           01 DeptMasterRec.
+               02 deptName pic x(32).
+
+           working-storage section.
+
+           01 listStat pic xx.
+           01 deptStat pic xx.
+           01 eofFlag pic x value "N".
+           01 deptCount pic 9(3) value 0.
+
+       procedure division.
+
+           display "=== Load Department Master ==="
+
+           open input deptList
+               if listStat not = "00"
+                   display "Error opening DeptList.txt. Error: "
+                           listStat
+                   call "openFileCheck" using listStat
+                   exit program
+               end-if.
+
+           *> Rebuild from scratch each run, same as resetRecords does
+           *> for MS-Record.dat.
+           open output DeptMaster
+           close DeptMaster
+
+           open i-o DeptMaster
+
+           perform until eofFlag = "Y"
+               read deptList
+                   at end
+                       move "Y" to eofFlag
+                   not at end
+                       move deptLine to deptName
+                       write DeptMasterRec
+                           invalid key
+                               display "Duplicate dept, skipping: "
+                                   deptName
+                           not invalid key
+                               add 1 to deptCount
+                       end-write
+               end-read
+           end-perform
+
+           close deptList
+           close DeptMaster
+
+           display "Loaded " deptCount " department(s) into "
+                   "DeptMaster.dat"
+
+       exit program.
