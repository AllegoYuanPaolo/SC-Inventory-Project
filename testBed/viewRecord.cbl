@@ -16,7 +16,7 @@
 
            FD recordFile.
            01 MS-Record.
-               02 RRN pic 9(3).
+               02 RRN pic 9(6).
                02 MSName pic x(20).
                02 MSStock pic 9(2).
                02 dateReceived pic x(10).
@@ -38,7 +38,7 @@
                
                01 header-title-space pic x(18) value spaces.
                01 dispRecord.
-                   02 dispRRN pic ZZ9.
+                   02 dispRRN pic ZZZZZ9.
                    02 dispName pic x(20).
                    02 dispStock pic Z9.
        procedure division.
