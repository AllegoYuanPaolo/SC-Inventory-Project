@@ -5,12 +5,12 @@
 
        data division.
            working-storage section.
-            01 dispCount pic Z9.
+            01 dispCount pic ZZZZZ9.
        procedure division.
 
            call "readRRN" using dispCount
 
            display "Current RRN: " dispCount
 
-       stop runc
+       stop run.
        
\ No newline at end of file
