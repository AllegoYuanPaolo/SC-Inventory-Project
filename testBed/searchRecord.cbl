@@ -18,7 +18,7 @@
 
            FD recordFile.
              01 MS-Record.
-               02 RRN pic 9(3).
+               02 RRN pic 9(6).
                02 MSName pic x(20).
                02 MSStock pic 9(2).
                02 dateReceived pic x(10).
@@ -34,7 +34,7 @@
 
            01 foundRecord.
                02 foundTable occurs 10 times. 
-                   03 FoundRRN pic 9(3).
+                   03 FoundRRN pic 9(6).
                    03 FoundName pic x(20).
                    03 FoundStock pic 9(2).
               
