@@ -0,0 +1,108 @@
+       identification division.
+       program-id. requestStatus.
+
+       environment division.
+           input-output section.
+               file-control.
+                   SELECT requestFile
+	                     ASSIGN TO "Requests.dat"
+	                     ORGANIZATION IS INDEXED
+	                     RECORD KEY IS requestID
+	                     ACCESS MODE IS DYNAMIC
+	                     FILE STATUS IS reqFileStat.
+
+       data division.
+           file section.
+               FD requestFile.
+	             01 requestRecord.
+       			02 requestID PIC 9(6). *> Primary key
+       			02 department PIC X(32).
+       			02 itemNQuant PIC X(600).
+       			02 operatorID PIC X(10).
+       			02 dateRequested PIC X(10).
+       			02 timeRequested PIC X(8).
+       			02 reqStatus PIC X(10).
+
+           working-storage section.
+               01 reqFileStat pic xx.
+               01 eof pic x value "N".
+               01 choice pic 9.
+               01 filterStatus pic x(10).
+               01 newStatus pic x(10).
+
+       procedure division.
+           display "=== Request Status ==="
+           display "1. List requests by status"
+           display "2. Transition a request's status"
+           display "> " with no advancing
+           accept choice
+
+           if choice = 1
+               perform listByStatus
+           else
+               if choice = 2
+                   perform transitionStatus
+               else
+                   display "Invalid choice"
+               end-if
+           end-if
+
+       exit program.
+
+       listByStatus.
+           display "Status to list (Pending/Fulfilled/Cancelled): "
+                   with no advancing
+           accept filterStatus
+
+           open input requestFile
+               if reqFileStat not = "00"
+                   display "Error opening! Error: " reqFileStat
+                   call "openFileCheck" using reqFileStat
+                   exit paragraph
+               end-if.
+
+               move 1 to requestID
+               start requestFile key is not less than requestID
+                   invalid key move "Y" to eof
+               end-start
+
+               perform until eof = "Y"
+                   read requestFile next record
+                       at end
+                           move "Y" to eof
+                       not at end
+                           if reqStatus = filterStatus
+                               display requestID " | " department
+                                       " | " itemNQuant " | " reqStatus
+                           end-if
+                   end-read
+               end-perform
+           close requestFile.
+
+       transitionStatus.
+           display "Request ID: " with no advancing
+           accept requestID
+           display "New status (Pending/Fulfilled/Cancelled): "
+                   with no advancing
+           accept newStatus
+
+           open i-o requestFile
+               if reqFileStat not = "00"
+                   display "Error opening! Error: " reqFileStat
+                   call "openFileCheck" using reqFileStat
+                   exit paragraph
+               end-if.
+
+               read requestFile key is requestID
+                   invalid key
+                       display "Request not found: " requestID
+                   not invalid key
+                       if newStatus = "Fulfilled"
+                          and reqStatus not = "Fulfilled"
+                           call "requestSubtract" using itemNQuant
+                       end-if
+                       move newStatus to reqStatus
+                       rewrite requestRecord
+                       display "Request " requestID " is now " reqStatus
+               end-read
+           close requestFile.
