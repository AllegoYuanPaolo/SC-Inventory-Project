@@ -11,24 +11,50 @@
 		             ACCESS MODE IS DYNAMIC
 		             FILE STATUS IS reqFileStat.
 
+                   *> Reference data for the Department prompt below,
+                   *> so a request can't be filed against a misspelled
+                   *> or made-up department. Built by loadDeptMaster.
+                   SELECT DeptMaster
+                             ASSIGN TO "DeptMaster.dat"
+                             ORGANIZATION IS INDEXED
+                             RECORD KEY IS deptName
+                             ACCESS MODE IS DYNAMIC
+                             FILE STATUS IS deptStat.
+
        data division.
            file section.
-               FD requestFile
+               FD requestFile.
 		     01 requestRecord.
-       			02 requestID PIC 9(3). *> Primary key
+       			02 requestID PIC 9(6). *> Primary key
        			02 department PIC X(32).
-       			02 itemNQuant PIC X(32).
-       			02 dateRequested PIC X(10). 
+       			02 itemNQuant PIC X(600).
+       			02 operatorID PIC X(10).
+       			02 dateRequested PIC X(10).
        			02 timeRequested PIC X(8).
+       			02 reqStatus PIC X(10). *> Pending / Fulfilled / Cancelled
+
+               FD DeptMaster.
+                   01 DeptMasterRec.
+                       02 deptName pic x(32).
 
 
            working-storage section.
                01 reqFileStat pic xx.
+               01 deptStat pic xx.
+               01 deptValid pic x value "N".
 
                01 in-Record.
                    02 inDept pic x(32).
-                   02 inItem pic x(32).
-                  
+                   02 inItem pic x(600).
+                   02 inOperator pic x(10).
+
+               01 ReqItemMax pic 9(2) value 20.
+               01 lineItemCount pic 9(2) value 0.
+               01 buildPtr pic 9(3) value 1.
+               01 lineItemName pic x(25).
+               01 lineItemQuant pic 9(2).
+               01 moreItems pic x value "Y".
+
 
            
 
@@ -36,15 +62,62 @@
            display "=== Request Form === "
            display "--------------------------------------------"
            
-           display "Department: " with no advancing
-           accept inDept
+           open input DeptMaster
+               if deptStat not = "00"
+                   display "Error opening DeptMaster.dat. Error: "
+                           deptStat
+                   display "  >Run loadDeptMaster before requests"
+                   call "openFileCheck" using deptStat
+                   exit program
+               end-if.
+
+           perform until deptValid = "Y"
+               display "Department: " with no advancing
+               accept inDept
+               move inDept to deptName
+               read DeptMaster key is deptName
+                   invalid key
+                       display "Unknown department: " inDept
+                       display "  >Must match DeptMaster exactly "
+                               "(see DeptList.txt)"
+                   not invalid key
+                       move "Y" to deptValid
+               end-read
+           end-perform
+           close DeptMaster
+
+           display "Items to request (enter up to " ReqItemMax
+                   " items; blank item name to finish)"
+           move spaces to inItem
+           perform until moreItems = "N"
+               display "  Item name: " with no advancing
+               accept lineItemName
+               if lineItemName = spaces
+                   move "N" to moreItems
+               else
+                   display "  Quantity: " with no advancing
+                   accept lineItemQuant
+                   add 1 to lineItemCount
+                   if lineItemCount > 1
+                       string "; " delimited by size
+                           into inItem with pointer buildPtr
+                   end-if
+                   string function trim(lineItemName) delimited by size
+                       ", " delimited by size
+                       lineItemQuant delimited by size
+                       into inItem with pointer buildPtr
+                   if lineItemCount >= ReqItemMax
+                       display "Maximum of " ReqItemMax
+                               " items reached"
+                       move "N" to moreItems
+                   end-if
+               end-if
+           end-perform
+
+           display "Operator ID: " with no advancing
+           accept inOperator
+
 
-           display "Items to request and Quantity: "
-           display "Format: Item 1, Quantity 1; Item 2, Quantity 2"
-           display "> " with no advancing
-           accept inItem
-           
-       
 
                open i-o requestFile
                    if reqFileStat not = "00"
@@ -58,20 +131,23 @@
                        open output requestFile
                        close requestFile
                        display "File created!"
-                       open i-o record
+                       open i-o requestFile
                    else 
                        call "readReqID" using requestID
                        call "getDate" using timeRequested, dateRequested
                        move inDept to department
                        move inItem to itemNQuant
+                       move inOperator to operatorID
+                       move "Pending" to reqStatus
 
                        write requestRecord
                            invalid key
                              display "Error: " requestID "already exist"
-                             exit program.
+                             exit program
                         end-write
                            call "updateReqID"
-                           call "requestSubtract" using itemNQuant
+                           display "Request logged as Pending. Run "
+                                   "requestStatus to fulfill it."
                    end-if.
 
                    read requestFile key is requestID
