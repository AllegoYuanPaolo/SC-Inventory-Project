@@ -25,32 +25,55 @@
                              access is random
                              relative key is Rkey
                              file status is reqIDStat.
+
+                         *> Trail of who ran each reset and when, since
+                         *> these menu options are irreversible and left
+                         *> no trace before this. Same open-extend,
+                         *> create-on-first-use log pattern
+                         *> deleteRecord.cbl uses for DeletedItems.dat.
+                         select MaintLog
+                             assign to "MaintLog.dat"
+                             organization is line sequential
+                             access mode is sequential
+                             file status is maintStat.
        data division.
            file section.
            FD RRNCounter.
-               01 RRNFile pic 9(2).
+               01 RRNFile pic 9(6).
 
            FD recordFile.
                 01 MS-Record.
-                   02 RRN pic 9(3).
+                   02 RRN pic 9(6).
                    02 MSName pic x(20).
-                   02 MSStock pic 9(2).   
+                   02 MSStock pic 9(2).
 
            FD requestIDFile.
-               01 reqID pic 9(2).
+               01 reqID pic 9(6).
+
+           FD MaintLog.
+               01 maintLogRec.
+                   02 m-operatorID pic x(10).
+                   02 m-date pic x(10).
+                   02 m-time pic x(8).
+                   02 m-option pic 9.
 
            working-storage section.
-           
+
            01 Rkey pic 9 value 1.
 
            01 recordStat pic xx.
            01 counterStat pic xx.
            01 reqIDStat pic xx.
-           
+           01 maintStat pic xx.
+
            01 choice pic x.
 
            01 option pic 9.
-           
+
+           01 maintOperatorID pic x(10).
+
+           01 authorized pic x.
+
            01 exitLoop pic 9 value 0.
        procedure division.
            display "     DEBUG: RESET RECORDS"
@@ -64,6 +87,23 @@
                evaluate choice *> evaluate Y || N
                        when "Y" *> If Yes
                         call "SYSTEM" using "cls"
+
+                           *> All four options here wipe a counter or
+                           *> the record file outright, so an
+                           *> authorized (ADMIN) operator is required
+                           *> before the menu is even shown - same
+                           *> OperatorRoles.dat check resetInventory.cbl
+                           *> uses.
+                           display "Operator ID: " no advancing
+                           accept maintOperatorID
+                           call "authCheck" using maintOperatorID
+                                   authorized
+                           if authorized not = "Y"
+                               display "Not authorized to run "
+                                       "resetRecords"
+                               exit program
+                           end-if
+
                            display "     DEBUG: RESET RECORDS"
                            display "=== Reset Menu ==="
                            display "[1] Reset RRN Counter"
@@ -71,11 +111,13 @@
                            display "[3] Reset Record File"
                            display "[4] Reset All"
                            display "[00] Exit"
-                           display "> " no advancing 
+                           display "> " no advancing
                            accept option
 
                                evaluate option *> evaluate 1 - 4, 00
-                                   when 1 
+                                   when 1
+                                         perform logReset
+
                                          *> RRN reset
                                        open i-o RRNCounter
                                           read RRNCounter
@@ -89,6 +131,8 @@
                                        close RRNCounter
                                            exit program
                                    when 2
+                                         perform logReset
+
                                        *> Request ID reset
                                         open i-o requestIDFile
                                            read requestIDFile
@@ -102,11 +146,15 @@
                                         close requestIDFile
                                         exit program
                                     when 3
+                                         perform logReset
+
                                        *> Record file reset
                                        open output recordFile
                                        close recordFile
                                        exit program
                                    when 4
+                                         perform logReset
+
                                          *> RRN reset
                                        open i-o RRNCounter
                                           read RRNCounter
@@ -118,12 +166,11 @@
                                                    rewrite RRNFile
                                            end-read
                                        close RRNCounter
-                                       exit program
 
                                        *> Request ID reset
                                         open i-o requestIDFile
                                            read requestIDFile
-                                               at end 
+                                               at end
                                                    move 1 to reqID
                                                    write reqID
                                                 not at end
@@ -153,3 +200,20 @@
 
 
        exit program.
+
+       logReset.
+           *> Records who ran a reset, when, and which menu option,
+           *> before the reset itself executes, since these actions
+           *> are irreversible and previously left no trace.
+           move maintOperatorID to m-operatorID
+           move option to m-option
+           call "getDate" using m-time m-date
+
+           open extend MaintLog
+           if maintStat = "05" or maintStat = "35"
+               open output MaintLog
+               close MaintLog
+               open extend MaintLog
+           end-if
+           write maintLogRec
+           close MaintLog.
