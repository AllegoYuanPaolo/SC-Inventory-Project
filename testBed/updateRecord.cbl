@@ -18,7 +18,7 @@
 
            fd recordFile.
            01 MS-Record.
-               02 RRN pic 9(3).
+               02 RRN pic 9(6).
                02 MSName pic x(20).
                02 MSStock pic 9(2).
 
@@ -32,6 +32,8 @@
                02 updName pic x(20).
                02 updStock pic 9(2).
 
+            01 updStockIn pic x(2).
+
        procedure division.
            display " === Update Records === "
            display "Enter name (name to update): " with no advancing
@@ -63,11 +65,21 @@
                    
                    move updName to MSName
 
-                   rewrite MS-Record *> updates name
+                   *> input new stock (blank keeps the current count,
+                   *> so a name-only correction doesn't force a re-key)
+                   display "Updated Stock (blank to keep "
+                           MSStock "): " with no advancing
+                   accept updStockIn
+                   if updStockIn not = spaces
+                       move updStockIn to MSStock
+                   end-if
+
+                   rewrite MS-Record *> updates name and/or stock
                        invalid key *> checks is write successful
                            display "Error updating record"
                        not invalid key
-                           display "Name: " MSName 
+                           display "Name: " MSName
+                                   "| Stock: " MSStock
                     end-rewrite
               end-read         
            
