@@ -15,12 +15,13 @@
            file section.
 
            FD requestIDFile.
-           01 reqID pic 9(2).
+           01 reqID pic 9(6).
 
            working-storage section.
-           
+
            01 reqIDStat pic xx.
            01 Rkey pic 9 value 1.
+           01 reqIDMax pic 9(6) value 999999.
 
        procedure division.
            
@@ -43,9 +44,14 @@
                            invalid key display "Missing record"
                            not invalid key
                                display "Current ReqID: " reqID
-                               add 1 to reqID
-                               rewrite reqID
-                               display "Next ReqID: " reqID
+                               if reqID >= reqIDMax
+                                   display "ERROR: ReqID counter "
+                                           "exhausted at " reqID
+                               else
+                                   add 1 to reqID
+                                   rewrite reqID
+                                   display "Next ReqID: " reqID
+                               end-if
                     end-read
            close requestIDFile
 
