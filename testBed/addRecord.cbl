@@ -17,7 +17,7 @@
             
                FD recordFile.
                01 MS-Record.
-                   02 RRN pic 9(3).
+                   02 RRN pic 9(6).
                    02 MSName pic x(20).
                    02 MSStock pic 9(2).
                    02 dateReceived pic x(10).
@@ -57,13 +57,25 @@
                          call "getDate" using timeReceived, dateReceived
                            move inName to MSName
                            move inStock to MSStock
-                           
-                           write MS-Record
-                               invalid key 
-                                  display "Error: " RRN " already exist"
-                                  exit program 
-                           end-write
-                           call "updateRRN" *> next RRN is +1 from now
+
+                           *> Alternate-key duplicate check, same
+                           *> READ-before-WRITE idiom enrollItem.cbl
+                           *> uses against itemName, so two different
+                           *> RRNs can't end up sharing one MSName.
+                           read recordFile key is MSName
+                               invalid key
+                                   write MS-Record
+                                       invalid key
+                                          display "Error: " RRN
+                                                  " already exist"
+                                          exit program
+                                   end-write
+                                   call "updateRRN" *> next RRN is +1
+                               not invalid key
+                                   display "Name already exists: "
+                                           MSName
+                                   exit program
+                           end-read
                        end-if.
                        read recordFile key is RRN
                            invalid key
