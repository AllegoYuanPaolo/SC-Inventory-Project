@@ -15,20 +15,20 @@
            file section.
 
            FD requestIDFile.
-           01 reqID pic 9(2).
+           01 reqID pic 9(6).
 
            working-storage section.
-           
+
            01 reqIDStat pic xx.
 
            01 Rkey pic 9 value 1.
 
            linkage section.
-               01 ID-out pic 9(2).
+               01 ID-out pic 9(6).
        procedure division using ID-out.
        
            open input requestIDFile
-               if reqIDStat not = "00"
+               if reqIDStat not = "00" and reqIDStat not = "35"
                    display "Error opneing ReqID. Error: " reqIDStat
                    exit program
                 end-if.
@@ -47,9 +47,9 @@
                    key is Rkey
                        invalid key
                            display "ERROR: missing record"
-                       not invalid key 
+                       not invalid key
                            display "Current ID: " reqID
-                           *>move reqID to ID-out
+                           move reqID to ID-out
                   end-read
            close requestIDFile
 
