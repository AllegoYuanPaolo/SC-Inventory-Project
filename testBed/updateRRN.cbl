@@ -15,11 +15,12 @@
            file section.
 
            FD RRNCounter.
-               01 RRNFile pic 9(2).
+               01 RRNFile pic 9(6).
            working-storage section.
-           
+
            01 counterStat pic xx.
            01 Rkey pic 9 value 1.
+           01 RRNMax pic 9(6) value 999999.
       
 
            procedure division.
@@ -43,9 +44,15 @@
                            invalid key display "Missing Record"
                            not invalid key
                                display "Current ID: " RRNFile
-                               add 1 to RRNFile
-                               rewrite RRNFile
-                               display "Next ID: " RRNFile
+                               if RRNFile >= RRNMax
+                                   display "ERROR: RRN counter "
+                                       "exhausted at " RRNFile
+                                       "; cannot issue another RRN"
+                               else
+                                   add 1 to RRNFile
+                                   rewrite RRNFile
+                                   display "Next ID: " RRNFile
+                               end-if
                      end-read
        
            close RRNCounter
