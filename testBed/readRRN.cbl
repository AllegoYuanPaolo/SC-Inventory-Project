@@ -13,14 +13,14 @@
        data division.
            file section.
            FD RRNCounter.
-               01 RRNFile pic 9(2). 
+               01 RRNFile pic 9(6).
            working-storage section.
                01 counterStat pic xx.
                01 Rkey pic 9 value 1.
          
            
             linkage section.
-               01 currentCount pic 9(2).
+               01 currentCount pic 9(6).
       *    fucntion that returns a value
       *    this reads the RRN in the file, and returns the value to the
       *    arguement
