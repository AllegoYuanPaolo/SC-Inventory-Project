@@ -14,7 +14,7 @@
            file section.
 
            FD requestIDFile.
-           01 reqID pic 9(2).
+           01 reqID pic 9(6).
            working-storage section.
            01 reqIDStat pic xx.
            01 Rkey pic 9 value 1.
