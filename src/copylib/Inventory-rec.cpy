@@ -0,0 +1,23 @@
+           FD Inventory.
+           01 invRec.
+               02 itemID pic 9(3).
+               02 itemName pic x(25).
+               02 itemStock pic 9(4).
+               02 dateReceived pic x(10).
+               02 timeReceived pic x(8).
+               02 restockStatus pic x(25).
+               02 orderQuant pic 9(4).
+               02 leadOrder pic 9(2).
+               02 materialType pic x(10).
+               02 unitCost pic 9(6)v99.
+               *> YYYYMMDD, 0 means no expiration/shelf-life is tracked
+               *> for this item (same "0 means unset" convention as
+               *> SafetyRec's seasonalThreshold/seasonalStart/End).
+               02 expirationDate pic 9(8).
+               *> Primary storage bin/aisle for this item, spaces means
+               *> unassigned. One tag per record rather than a
+               *> multi-bin breakdown, since splitting itemStock across
+               *> several locations for the same item would mean
+               *> restructuring the primary key every restock/request
+               *> program keys off, not just adding a field.
+               02 binLocation pic x(10).
