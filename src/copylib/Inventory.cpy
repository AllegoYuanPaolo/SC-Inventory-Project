@@ -2,6 +2,13 @@
                        assign to "data\Inventory.dat"
                        organization is indexed
                        access mode is dynamic
-                       record key is itemName
+                       record key is itemID
+                       alternate key is itemName
+                       *> Automatically locks a record on READ (and
+                       *> releases it on REWRITE/DELETE/UNLOCK or the next
+                       *> READ) so two terminals restocking or deducting
+                       *> the same item at once can't silently clobber
+                       *> each other's REWRITE.
+                       lock mode is automatic
                        file status is InvStat.
-                       
\ No newline at end of file
+
