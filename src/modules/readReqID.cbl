@@ -0,0 +1,40 @@
+       identification division.
+       program-id. readReqID.
+
+       environment division.
+           input-output section.
+               file-control.
+                     select ReqIDCounter
+                           assign to "data\ReqID.dat"
+                           organization is relative
+                           access mode is  random
+                           relative key is Rkey
+                           file status is counterStat.
+       data division.
+           file section.
+           FD ReqIDCounter.
+               01 ReqIDFile pic 9(6).
+           working-storage section.
+               01 counterStat pic xx.
+               01 Rkey pic 9 value 1.
+
+            linkage section.
+               01 currentCount pic 9(6).
+
+       procedure division using currentCount.
+
+           open input ReqIDCounter
+                   if counterStat not ="00"
+                    display "Error opening counter. Error: " counterStat
+                   end-if.
+
+                   read ReqIDCounter
+                       key is Rkey
+                           invalid key display "Missing Record"
+                           not invalid key
+                               move ReqIDFile to currentCount
+                   end-read
+
+           close ReqIDCounter
+
+       exit program.
