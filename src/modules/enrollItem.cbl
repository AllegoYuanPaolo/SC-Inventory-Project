@@ -0,0 +1,95 @@
+      $set sourceformat"free"
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. enrollItem.
+
+        environment division.
+           input-output section.
+               file-control.
+                    copy "Inventory".
+
+        DATA DIVISION.
+            file section.
+                copy "Inventory-rec".
+
+            WORKING-STORAGE SECTION.
+           01 InvStat pic xx.
+           01 newItemID pic 9(3).
+
+           01 inName pic x(25).
+           01 inStock pic 9(4).
+           01 inOrderQuant pic 9(4).
+           01 inLeadOrder pic 9(2).
+           01 inMaterialType pic x(10).
+           01 inUnitCost pic 9(6)v99.
+           01 inExpDate pic 9(8).
+           01 inBinLocation pic x(10).
+
+        PROCEDURE DIVISION.
+           *> WRITEs a single new invRec directly so onboarding one SKU
+           *> doesn't require running resetInventory.cbl and rebuilding
+           *> the whole indexed file from items.txt.
+           display "=== Enroll New Item ==="
+
+           display "Item name: " with no advancing
+           accept inName
+
+           display "Starting stock: " with no advancing
+           accept inStock
+
+           display "Reorder quantity: " with no advancing
+           accept inOrderQuant
+
+           display "Lead time (days): " with no advancing
+           accept inLeadOrder
+
+           display "Material type: " with no advancing
+           accept inMaterialType
+
+           display "Unit cost (e.g. 1299 for $12.99): " with no advancing
+           accept inUnitCost
+
+           display "Expiration date (YYYYMMDD, 0 if none): "
+                   with no advancing
+           accept inExpDate
+
+           display "Bin/Location (blank if unassigned): "
+                   with no advancing
+           accept inBinLocation
+
+           open i-o Inventory
+               call "openFileCheck" using InvStat
+
+               *> Same alternate-key duplicate check req024 added to
+               *> resetInventory.cbl's rebuild loop, so a hand-enrolled
+               *> item can't shadow (or be shadowed by) an existing one.
+               move inName to itemName
+               read Inventory key is itemName
+                   invalid key
+                       call "readItemID" using newItemID
+                       move newItemID to itemID
+                       move inName to itemName
+                       move inStock to itemStock
+                       move inOrderQuant to orderQuant
+                       move inLeadOrder to leadOrder
+                       move inMaterialType to materialType
+                       move inUnitCost to unitCost
+                       move inExpDate to expirationDate
+                       move inBinLocation to binLocation
+                       move spaces to restockStatus
+                       call "getDate" using timeReceived dateReceived
+
+                       write invRec
+                           invalid key
+                               display "Failure to write: " InvStat
+                           not invalid key
+                               call "updateItemID"
+                               display "Enrolled: " itemID " | "
+                                       itemName " | " itemStock
+                       end-write
+                   not invalid key
+                       display "Item name already exists: " inName
+               end-read
+
+           close Inventory
+
+       exit program.
