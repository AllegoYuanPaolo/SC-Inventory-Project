@@ -0,0 +1,58 @@
+       identification division.
+       program-id. updateReqID.
+
+       environment division.
+           input-output section.
+               file-control.
+
+                  select ReqIDCounter
+                           assign to "data\ReqID.dat"
+                           organization is relative
+                           access mode is  random
+                           relative key is Rkey
+                           file status is counterStat.
+       data division.
+           file section.
+
+           FD ReqIDCounter.
+               01 ReqIDFile pic 9(6).
+           working-storage section.
+
+           01 counterStat pic xx.
+           01 Rkey pic 9 value 1.
+           01 reqIDMax pic 9(6) value 999999.
+
+           procedure division.
+
+           open i-o ReqIDCounter
+               if counterStat not ="00"
+                   display "Error Opening Counter. Error: " counterStat
+               end-if.
+                   if counterStat = "35"
+                       display "File not found. Creating file"
+                       open output ReqIDCounter
+                           move 1 to ReqIDFile
+                           write ReqIDFile
+                       close ReqIDCounter
+                       display "Created file, written '1'"
+                       open i-o ReqIDCounter
+                   end-if.
+
+                   read ReqIDCounter
+                       key is Rkey
+                           invalid key display "Missing Record"
+                           not invalid key
+                               display "Current requestID: " ReqIDFile
+                               if ReqIDFile >= reqIDMax
+                                   display "ERROR: requestID counter "
+                                           "exhausted at " ReqIDFile
+                               else
+                                   add 1 to ReqIDFile
+                                   rewrite ReqIDFile
+                                   display "Next requestID: " ReqIDFile
+                               end-if
+                     end-read
+
+           close ReqIDCounter
+
+           exit program.
