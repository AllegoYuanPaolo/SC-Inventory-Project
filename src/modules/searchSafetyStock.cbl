@@ -0,0 +1,61 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. searchSafetyStock.
+
+       environment division.
+           input-output section.
+               file-control.
+
+                    select safetyStock
+                       assign to "data/SafetyStocks.dat"
+                       organization is indexed
+                       access mode is dynamic
+                       record key is item-id
+                       alternate key is item
+                       file status is safeStat.
+
+        DATA DIVISION.
+           file section.
+
+           FD safetyStock.
+               01 SafetyRec.
+                   02 item-id pic 9(3).
+                   02 item pic x(25).
+                   02 threshold pic 9(4).
+                   02 UoM pic x(6).
+                   02 seasonalThreshold pic 9(4).
+                   02 seasonalStart pic 9(8).
+                   02 seasonalEnd pic 9(8).
+
+           WORKING-STORAGE SECTION.
+
+           01 safeStat pic xx.
+           01 searchItem pic x(25).
+
+        PROCEDURE DIVISION.
+           display "Item to look up: " with no advancing
+           accept searchItem
+           move searchItem to item
+
+           open input safetyStock
+               if safeStat not = "00"
+                   display "Error opening! Error: " safeStat
+                   call "openFileCheck" using safeStat, safetyStock
+                   stop run
+               end-if.
+
+               read safetyStock key is item
+                   invalid key
+                       display "No safety stock record for: " searchItem
+                   not invalid key
+                       display "| " item-id " | " item
+                               " | " threshold " | " UoM
+                       if seasonalThreshold not = 0
+                           display "    seasonal threshold "
+                                   seasonalThreshold
+                                   " from " seasonalStart
+                                   " to " seasonalEnd
+                       end-if
+               end-read
+
+           close safetyStock
+       STOP RUN.
