@@ -1,4 +1,4 @@
-   $set sourceformat"free"
+      $set sourceformat"free"
         IDENTIFICATION DIVISION.
         PROGRAM-ID. viewInventory.
        
@@ -6,40 +6,311 @@
            input-output section.
              file-control.
                   copy "Inventory.cpy".
-                       
+
+                  *> Optional paginated printout for the warehouse floor,
+                  *> named for the day it was run.
+                  select ReportFile
+                      assign to reportFileName
+                      organization is line sequential
+                      file status is RptStat.
+
         DATA DIVISION.
            file section.
                copy "Inventory-rec.cpy".
-                   
+
+               FD ReportFile.
+                   01 reportLine pic x(100).
+
             WORKING-STORAGE SECTION.
             01 eof pic x value "n".
             01 ctr pic 99 value 1.
             01 dispStock pic z,zz9.
 
+            01 exportChoice pic x value "n".
+            01 reportFileName pic x(40).
+            01 reportDate pic 9(8).
+            01 runTime pic x(8).
+            01 runDate pic x(10).
+            01 lineOnPage pic 9(2) value 0.
+            01 pageNum pic 9(3) value 1.
+            01 PageSize pic 9(2) value 20.
+
+            01 sortMode pic 9 value 1.
+
+            *> Only sort modes 2-4 need every record held at once (key
+            *> order just streams straight off Inventory.dat as before);
+            *> bounded the same way FoundMax/CatMax bound their tables,
+            *> sized to itemID's own pic 9(3) ceiling since this table
+            *> can hold the whole inventory rather than a filtered subset.
+            01 InvMax pic 9(3) value 200.
+            01 invCount pic 9(3) value 0.
+            01 sortTableRecord.
+                02 sortTable occurs 200 times.
+                    03 sID pic 9(3).
+                    03 sName pic x(25).
+                    03 sStock pic 9(4).
+                    03 sDateReceived pic x(10).
+                    03 sTimeReceived pic x(8).
+                    03 sRestock pic x(25).
+                    03 sBin pic x(10).
+                    03 sRank pic 9.
+            01 sIdx pic 9(3).
+            01 sIdx2 pic 9(3).
+            01 sTempID pic 9(3).
+            01 sTempName pic x(25).
+            01 sTempStock pic 9(4).
+            01 sTempDateReceived pic x(10).
+            01 sTempTimeReceived pic x(8).
+            01 sTempRestock pic x(25).
+            01 sTempBin pic x(10).
+            01 sTempRank pic 9.
+            01 swapNeeded pic x value "n".
+
+            *> "Current line" fields emitLine displays/exports from,
+            *> filled in by whichever path (key-order or sorted) is
+            *> currently running, so the one writer stays shared.
+            01 eID pic 9(3).
+            01 eName pic x(25).
+            01 eStock pic 9(4).
+            01 eDateReceived pic x(10).
+            01 eTimeReceived pic x(8).
+            01 eRestock pic x(25).
+            01 eBin pic x(10).
+
             local-storage section.
-            01 InvStat pic xx. 
+            01 InvStat pic xx.
+            01 RptStat pic xx.
+
 
-        
         PROCEDURE DIVISION.
-           open i-o Inventory
+           *> Reset scan state: this program is CALLed repeatedly from
+           *> menuDriver's loop within the same run unit, and these
+           *> fields only initialize once via their VALUE clauses.
+           move 1 to ctr
+           move 1 to pageNum
+           move 0 to lineOnPage
+
+           display "Sort by: [1] Key order  [2] Alphabetical  "
+                   "[3] Ascending stock  [4] Restock status first"
+           display "> " with no advancing
+           accept sortMode
+
+           display "Export to a report file? [y/n]: " with no advancing
+           accept exportChoice
+
+           if exportChoice = "y" or exportChoice = "Y"
+               move function current-date(1:8) to reportDate
+               string "data\InventoryReport_" delimited by size
+                      reportDate delimited by size
+                      ".txt" delimited by size
+                      into reportFileName
+               end-string
+               call "getDate" using runTime runDate
+               open output ReportFile
+               call "openFileCheck" using RptStat
+               perform writeReportHeader
+           end-if
+
+           if sortMode = 2 or sortMode = 3 or sortMode = 4
+               perform loadSortTable
+               perform sortByMode
+               perform displaySortTable
+           else
+               perform displayKeyOrder
+           end-if
+
+           if exportChoice = "y" or exportChoice = "Y"
+               close ReportFile
+               display "Report written to " reportFileName
+           end-if
+
+       exit program.
+
+       *> Original unsorted path: stream straight off Inventory.dat in
+       *> physical/key order, unlimited by InvMax.
+       displayKeyOrder.
+           move "n" to eof
+           *> restockStatus is precomputed by refreshRestockStatus.cbl,
+           *> so viewing inventory only needs a read lock.
+           open input Inventory
+               call "openFileCheck" using InvStat
+
+               perform until eof = "y"
+                   read Inventory next record
+                       at end
+                           move 'y' to eof
+                       not at end
+                           move itemID to eID
+                           move itemName to eName
+                           move itemStock to eStock
+                           move dateReceived to eDateReceived
+                           move timeReceived to eTimeReceived
+                           move restockStatus to eRestock
+                           move binLocation to eBin
+                           perform emitLine
+                   end-read
+               end-perform
+
+           close Inventory.
+
+       *> Loads every record into sortTable so it can be reordered
+       *> in memory; restockStatus is recomputed here the same way
+       *> dispPOReport.cbl/searchRecord.cbl do, since Inventory.dat only
+       *> stores whatever refreshRestockStatus.cbl last wrote.
+       loadSortTable.
+           move 0 to invCount
+           move "n" to eof
+           open input Inventory
                call "openFileCheck" using InvStat
-           
+
                perform until eof = "y"
                    read Inventory next record
-                       at end 
+                       at end
                            move 'y' to eof
                        not at end
-                           call "SafeStockCheck" using itemName itemStock restockStatus
-                           rewrite invRec
-                           move itemStock to dispStock
-                           display "#"ctr"| " itemName no advancing
-                           display "| " dispStock "| " no advancing
-                           display "| " dateReceived "| " timeReceived "| " restockStatus "|"
-                           add 1 to ctr
+                           call "SafeStockCheck" using itemName itemStock
+                                   restockStatus
+                           if invCount < InvMax
+                               add 1 to invCount
+                               move itemID to sID(invCount)
+                               move itemName to sName(invCount)
+                               move itemStock to sStock(invCount)
+                               move dateReceived to sDateReceived(invCount)
+                               move timeReceived to sTimeReceived(invCount)
+                               move restockStatus to sRestock(invCount)
+                               move binLocation to sBin(invCount)
+                               evaluate true
+                                   when restockStatus(1:8) = "CRITICAL"
+                                       move 1 to sRank(invCount)
+                                   when restockStatus(1:3) = "LOW"
+                                       move 2 to sRank(invCount)
+                                   when other
+                                       move 3 to sRank(invCount)
+                               end-evaluate
+                           end-if
                    end-read
-               end-perform 
+               end-perform
 
            close Inventory
-       
-       exit program.
+
+           if invCount >= InvMax
+               display "Showing first " InvMax
+                       " items; refine or widen InvMax to sort more."
+           end-if.
+
+       *> Simple insertion sort over sortTable, same "bounded table,
+       *> in-memory" approach used throughout this codebase in place
+       *> of the SORT verb (no prior SORT usage exists in this repo).
+       sortByMode.
+           perform varying sIdx from 2 by 1 until sIdx > invCount
+               move sID(sIdx) to sTempID
+               move sName(sIdx) to sTempName
+               move sStock(sIdx) to sTempStock
+               move sDateReceived(sIdx) to sTempDateReceived
+               move sTimeReceived(sIdx) to sTempTimeReceived
+               move sRestock(sIdx) to sTempRestock
+               move sBin(sIdx) to sTempBin
+               move sRank(sIdx) to sTempRank
+
+               move sIdx to sIdx2
+               perform until sIdx2 <= 1
+                   move "n" to swapNeeded
+                   evaluate sortMode
+                       when 3
+                           if sStock(sIdx2 - 1) > sTempStock
+                               move "y" to swapNeeded
+                           end-if
+                       when 4
+                           if sRank(sIdx2 - 1) > sTempRank
+                               move "y" to swapNeeded
+                           else
+                               if sRank(sIdx2 - 1) = sTempRank
+                                   and sName(sIdx2 - 1) > sTempName
+                                   move "y" to swapNeeded
+                               end-if
+                           end-if
+                       when other
+                           if sName(sIdx2 - 1) > sTempName
+                               move "y" to swapNeeded
+                           end-if
+                   end-evaluate
+                   if swapNeeded not = "y"
+                       exit perform
+                   end-if
+                   move sID(sIdx2 - 1) to sID(sIdx2)
+                   move sName(sIdx2 - 1) to sName(sIdx2)
+                   move sStock(sIdx2 - 1) to sStock(sIdx2)
+                   move sDateReceived(sIdx2 - 1) to sDateReceived(sIdx2)
+                   move sTimeReceived(sIdx2 - 1) to sTimeReceived(sIdx2)
+                   move sRestock(sIdx2 - 1) to sRestock(sIdx2)
+                   move sBin(sIdx2 - 1) to sBin(sIdx2)
+                   move sRank(sIdx2 - 1) to sRank(sIdx2)
+                   subtract 1 from sIdx2
+               end-perform
+
+               move sTempID to sID(sIdx2)
+               move sTempName to sName(sIdx2)
+               move sTempStock to sStock(sIdx2)
+               move sTempDateReceived to sDateReceived(sIdx2)
+               move sTempTimeReceived to sTimeReceived(sIdx2)
+               move sTempRestock to sRestock(sIdx2)
+               move sTempBin to sBin(sIdx2)
+               move sTempRank to sRank(sIdx2)
+           end-perform.
+
+       displaySortTable.
+           perform varying sIdx from 1 by 1 until sIdx > invCount
+               move sID(sIdx) to eID
+               move sName(sIdx) to eName
+               move sStock(sIdx) to eStock
+               move sDateReceived(sIdx) to eDateReceived
+               move sTimeReceived(sIdx) to eTimeReceived
+               move sRestock(sIdx) to eRestock
+               move sBin(sIdx) to eBin
+               perform emitLine
+           end-perform.
+
+       *> Shared display-plus-export line writer, used by both the
+       *> key-order and sorted paths so the two stay visually identical;
+       *> reads from the eXxx "current line" fields above.
+       emitLine.
+           move eStock to dispStock
+           display "#"ctr"| " eID "| " eName no advancing
+           display "| " dispStock "| " no advancing
+           display "| " eDateReceived "| " eTimeReceived "| " eRestock no advancing
+           display "| " eBin "|"
+
+           if exportChoice = "y" or exportChoice = "Y"
+               if lineOnPage >= PageSize
+                   add 1 to pageNum
+                   move 0 to lineOnPage
+                   perform writeReportHeader
+               end-if
+               string "#" ctr delimited by size
+                      "| " eID delimited by size
+                      "| " eName delimited by size
+                      "| " dispStock delimited by size
+                      "| " eDateReceived delimited by size
+                      "| " eTimeReceived delimited by size
+                      "| " eRestock delimited by size
+                      "| " eBin delimited by size
+                      into reportLine
+               end-string
+               write reportLine
+               add 1 to lineOnPage
+           end-if
+
+           add 1 to ctr.
+
+       writeReportHeader.
+           move spaces to reportLine
+           string "Inventory Report - run " runDate " " runTime
+                  delimited by size into reportLine
+           write reportLine
+           move spaces to reportLine
+           string "Page " pageNum delimited by size into reportLine
+           write reportLine
+           move "ItemID| Item                     | Stock | Received  | Time     | Status | Bin"
+               to reportLine
+           write reportLine.
  
\ No newline at end of file
