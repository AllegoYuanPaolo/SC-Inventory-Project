@@ -0,0 +1,164 @@
+      $set sourceformat"free"
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. periodEndArchive.
+
+        environment division.
+           input-output section.
+               file-control.
+                   select Requests
+                       assign to "data\Requests.dat"
+                       organization is indexed
+                       access mode is dynamic
+                       record key is requestID
+                       file status is ReqStat.
+
+                   *> Dated snapshot of this period's completed requests,
+                   *> same dynamic-ASSIGN-TO-a-dated-filename technique
+                   *> req022 introduced for InventoryBackup.
+                   select RequestsArchive
+                       assign to archiveReqFileName
+                       organization is line sequential
+                       file status is ReqArcStat.
+
+                   select RestockHistory
+                       assign to "data\RestockHistory.dat"
+                       organization is line sequential
+                       access mode is sequential
+                       file status is HistStat.
+
+                   select RestockHistoryArchive
+                       assign to archiveHistFileName
+                       organization is line sequential
+                       file status is HistArcStat.
+
+        DATA DIVISION.
+           file section.
+               FD Requests.
+                   01 requestRecord.
+                       02 requestID pic 9(6).
+                       02 department pic x(32).
+                       02 itemNQuant pic x(600).
+                       02 operatorID pic x(10).
+                       02 dateRequested pic x(10).
+                       02 timeRequested pic x(8).
+                       02 reqStatus pic x(10).
+
+               FD RequestsArchive.
+               01 archiveReqLine pic x(676).
+
+               FD RestockHistory.
+               01 histLine pic x(80).
+
+               FD RestockHistoryArchive.
+               01 archiveHistLine pic x(80).
+
+            WORKING-STORAGE SECTION.
+               01 ReqStat pic xx.
+               01 ReqArcStat pic xx.
+               01 HistStat pic xx.
+               01 HistArcStat pic xx.
+
+               01 archiveDate pic 9(8).
+               01 archiveReqFileName pic x(48).
+               01 archiveHistFileName pic x(48).
+
+               01 eof pic x value "n".
+               01 archivedReqCount pic 9(6) value 0.
+               01 archivedHistCount pic 9(6) value 0.
+
+        PROCEDURE DIVISION.
+           display "=== Period-End Archive ==="
+
+           *> Reset scan state: this program is CALLed repeatedly from
+           *> menuDriver's loop within the same run unit, and these
+           *> fields only initialize once via VALUE clauses.
+           move "n" to eof
+           move 0 to archivedReqCount
+           move 0 to archivedHistCount
+
+           move function current-date(1:8) to archiveDate
+           string "data\RequestsArchive_" delimited by size
+                  archiveDate delimited by size
+                  ".dat" delimited by size
+                  into archiveReqFileName
+           end-string
+           string "data\RestockHistArchive_" delimited by size
+                  archiveDate delimited by size
+                  ".dat" delimited by size
+                  into archiveHistFileName
+           end-string
+
+           *> Move every completed (Fulfilled/Cancelled) request to a
+           *> dated archive file and remove it from the active file,
+           *> leaving any still-Pending requests in place instead of
+           *> either wiping the whole file (resetRecords' style of
+           *> lifecycle management) or letting it grow forever.
+           open i-o Requests
+               if ReqStat = "35"
+                   display "No Requests.dat yet; nothing to archive"
+               else
+                   call "openFileCheck" using ReqStat
+                   open output RequestsArchive
+                   call "openFileCheck" using ReqArcStat
+
+                   move 1 to requestID
+                   start Requests key is not less than requestID
+                       invalid key move "y" to eof
+                   end-start
+
+                   perform until eof = "y"
+                       read Requests next record
+                           at end
+                               move "y" to eof
+                           not at end
+                               if reqStatus = "Fulfilled"
+                                  or reqStatus = "Cancelled"
+                                   move requestRecord to archiveReqLine
+                                   write archiveReqLine
+                                   add 1 to archivedReqCount
+                                   delete Requests
+                               end-if
+                       end-read
+                   end-perform
+
+                   close RequestsArchive
+               end-if
+           close Requests
+
+           *> RestockHistory.dat is a pure append log with no status of
+           *> its own, so a period-end close-out archives it in full and
+           *> starts the active log fresh, the same "snapshot then
+           *> truncate" shape req022 uses for Inventory.dat.
+           move "n" to eof
+           open input RestockHistory
+               if HistStat = "35"
+                   display "No RestockHistory.dat yet; nothing to archive"
+               else
+                   call "openFileCheck" using HistStat
+                   open output RestockHistoryArchive
+                   call "openFileCheck" using HistArcStat
+
+                   perform until eof = "y"
+                       read RestockHistory
+                           at end
+                               move "y" to eof
+                           not at end
+                               move histLine to archiveHistLine
+                               write archiveHistLine
+                               add 1 to archivedHistCount
+                       end-read
+                   end-perform
+
+                   close RestockHistoryArchive
+                   close RestockHistory
+
+                   open output RestockHistory
+                   close RestockHistory
+               end-if
+
+           display "Archived " archivedReqCount
+                   " completed request(s) to " archiveReqFileName
+           display "Archived " archivedHistCount
+                   " transaction(s) to " archiveHistFileName
+
+       exit program.
