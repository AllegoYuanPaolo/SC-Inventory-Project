@@ -0,0 +1,97 @@
+      $set sourceformat"free"
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. categorySubtotal.
+
+       environment division.
+           input-output section.
+             file-control.
+                  copy "Inventory.cpy".
+
+        DATA DIVISION.
+           file section.
+               copy "Inventory-rec.cpy".
+
+            WORKING-STORAGE SECTION.
+            01 eof pic x value "n".
+
+            *> Bounded table of distinct material types seen so far,
+            *> same guarded-table shape req021 uses for foundTable: a
+            *> named max plus a one-time overflow warning instead of
+            *> silently dropping categories past the bound.
+            01 CatMax pic 9(2) value 20.
+            01 catCount pic 9(2) value 0.
+            01 catTable.
+                02 catEntry occurs 20 times.
+                    03 catName pic x(10).
+                    03 catItems pic 9(4) value 0.
+                    03 catUnits pic 9(6) value 0.
+            01 catI pic 9(2).
+            01 matchIdx pic 9(2) value 0.
+            01 overflowWarned pic x value "N".
+
+            01 dispUnits pic z,zzz,zz9.
+            01 dispItems pic zz9.
+
+            local-storage section.
+            01 InvStat pic xx.
+
+        PROCEDURE DIVISION.
+           display "=== Category Subtotal Report (by material type) ==="
+
+           *> Reset scan state: this program is CALLed repeatedly from
+           *> menuDriver's loop within the same run unit, and these
+           *> fields only initialize once via VALUE clauses.
+           move "n" to eof
+           move 0 to catCount
+           initialize catTable
+           move "N" to overflowWarned
+
+           open input Inventory
+               call "openFileCheck" using InvStat
+
+               perform until eof = "y"
+                   read Inventory next record
+                       at end
+                           move 'y' to eof
+                       not at end
+                           move 0 to matchIdx
+                           perform varying catI from 1 by 1
+                                   until catI > catCount
+                               if catName(catI) = materialType
+                                   move catI to matchIdx
+                               end-if
+                           end-perform
+
+                           if matchIdx = 0
+                               if catCount < CatMax
+                                   add 1 to catCount
+                                   move materialType to catName(catCount)
+                                   move catCount to matchIdx
+                               else
+                                   if overflowWarned = "N"
+                                       display "Warning: more than "
+                                               CatMax
+                                           " distinct material types; "
+                                           "extra categories folded "
+                                           "into the last slot"
+                                       move "Y" to overflowWarned
+                                   end-if
+                                   move CatMax to matchIdx
+                               end-if
+                           end-if
+
+                           add 1 to catItems(matchIdx)
+                           add itemStock to catUnits(matchIdx)
+                   end-read
+               end-perform
+
+           close Inventory
+
+           display "Material Type| Items | Total Units"
+           perform varying catI from 1 by 1 until catI > catCount
+               move catItems(catI) to dispItems
+               move catUnits(catI) to dispUnits
+               display catName(catI) "| " dispItems "| " dispUnits
+           end-perform
+
+       exit program.
