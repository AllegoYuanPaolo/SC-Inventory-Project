@@ -0,0 +1,184 @@
+       identification division.
+       program-id. requestSubtract.
+
+       environment division.
+           input-output section.
+               file-control.
+                   copy "Inventory".
+
+                   *> Rolling weekly/monthly consumption per item, built
+                   *> up here since this is the one place stock actually
+                   *> gets deducted for a fulfilled request.
+                   select UsageTrend
+                       assign to "data\UsageTrend.dat"
+                       organization is indexed
+                       access mode is dynamic
+                       record key is UsageKey
+                       file status is usageStat.
+
+       data division.
+           file section.
+               copy "Inventory-rec".
+
+               FD UsageTrend.
+               01 UsageRec.
+                   02 UsageKey.
+                       03 u-itemName pic x(25).
+                       03 u-periodType pic x(1).
+                       03 u-periodKey pic x(6).
+                   02 u-qtyUsed pic 9(6).
+                   02 u-lastUpdated pic 9(8).
+
+       working-storage section.
+           01 InvStat pic xx.
+           01 usageStat pic xx.
+           01 eof pic x value "N".
+
+           01 todayDate pic 9(8).
+           01 yearStartDate pic 9(8).
+           01 dayOfYear pic 9(4).
+           01 weekOfYear pic 9(2).
+           01 weekKey pic x(6).
+           01 monthKey pic x(6).
+           01 usageRecExists pic x value "N".
+
+          01 reqeustRecord.
+           02 request occurs 20 times.
+               03 item pic x(25).
+               03 quant pic 9(2).
+
+        01 i pic 9(2) value 1.
+        01 ptr pic 9(3) value 1.
+        01 chunk pic x(32).
+        01 ReqItemMax pic 9(2) value 20.
+
+
+        linkage section.
+           01 itemNQuant pic x(600).
+
+       procedure division using itemNQuant.
+
+       *> Reset scan state: this program is CALLed repeatedly from
+       *> menuDriver's loop within the same run unit, and i/ptr only
+       *> initialize once via their VALUE clauses.
+       move 1 to i
+       move 1 to ptr
+
+       perform until ptr > function length(itemNQuant)
+                       or i > ReqItemMax
+           move spaces to chunk *> clear the chunk
+
+           *> Separate each "item, quant" format
+               unstring itemNQuant
+                   delimited by "; "
+                   into chunk
+                   with pointer ptr *>bookmarks the main string
+
+                   *>stops when spaces
+                   if chunk not = spaces
+                       *> separate each "item" and "amount"
+                       unstring chunk
+                       delimited by ", "
+                       into item(i), quant(i)
+                       add 1 to i *> move to the next table index
+       end-perform
+
+       if ptr <= function length(itemNQuant) and i > ReqItemMax
+           display "Warning: more than " ReqItemMax
+                   " items requested; ignoring the rest"
+       end-if
+
+
+           move 1 to i *> reset index to 1
+
+       *> Same day-arithmetic technique fefoReport.cbl/lowStockReport.cbl
+       *> use for date windows, here to derive the current ISO-ish
+       *> week number from the year's first day.
+       move function current-date(1:8) to todayDate
+       move todayDate(1:4) to yearStartDate(1:4)
+       move "0101" to yearStartDate(5:4)
+       compute dayOfYear =
+           function integer-of-date(todayDate)
+           - function integer-of-date(yearStartDate) + 1
+       compute weekOfYear = ((dayOfYear - 1) / 7) + 1
+       move todayDate(1:4) to weekKey(1:4)
+       move weekOfYear to weekKey(5:2)
+       move todayDate(1:6) to monthKey
+
+       open i-o Inventory
+           call "openFileCheck" using InvStat
+
+       open i-o UsageTrend
+           if usageStat = "35"
+               open output UsageTrend
+               close UsageTrend
+               open i-o UsageTrend
+           end-if
+           call "openFileCheck" using usageStat
+
+           perform until item(i) = spaces and quant(i) = spaces
+             if item(i) not = spaces and quant(i) not = spaces *>!empty
+               move item(i) to itemName
+               read Inventory key is itemName
+                   invalid key display
+                       "Item not found: " item(i)
+                       close Inventory
+                       close UsageTrend
+                       exit program
+                    not invalid key
+                           if itemStock < quant(i) *> not enough stock
+                               display "Not enough stock: " itemName
+                           else
+                               subtract quant(i) from itemStock
+                               rewrite invRec
+                               display "Updated: " itemName
+                                       " New stock: " itemStock
+
+                               move itemName to u-itemName
+                               move "W" to u-periodType
+                               move weekKey to u-periodKey
+                               perform logUsage
+
+                               move itemName to u-itemName
+                               move "M" to u-periodType
+                               move monthKey to u-periodKey
+                               perform logUsage
+                           end-if *> close not enough stock
+
+                   end-read
+                       end-if *>close !empty
+
+           add 1 to i
+           end-perform
+
+       close Inventory
+       close UsageTrend
+
+
+
+       exit program.
+
+       *> READ-key-before-WRITE idiom (same as resetInventory.cbl/
+       *> enrollItem.cbl) applied to an add-or-accumulate update: a
+       *> bucket found already this period adds onto it, otherwise a
+       *> new bucket is written.
+       logUsage.
+           read UsageTrend key is UsageKey
+               invalid key
+                   move "N" to usageRecExists
+               not invalid key
+                   move "Y" to usageRecExists
+           end-read
+
+           if usageRecExists = "Y"
+               add quant(i) to u-qtyUsed
+           else
+               move quant(i) to u-qtyUsed
+           end-if
+           move todayDate to u-lastUpdated
+
+           if usageRecExists = "Y"
+               rewrite UsageRec
+           else
+               write UsageRec
+           end-if.
