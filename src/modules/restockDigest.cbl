@@ -0,0 +1,111 @@
+      $set sourceformat"free"
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. restockDigest.
+
+       environment division.
+           input-output section.
+             file-control.
+                  copy "Inventory.cpy".
+
+                  *> Yesterday's flagged/not-flagged state per item, so
+                  *> today's run can tell a newly triggered item apart
+                  *> from one that has been low for a week already.
+                  select RestockSnapshot
+                      assign to "data\RestockSnapshot.dat"
+                      organization is indexed
+                      access mode is dynamic
+                      record key is snapItemID
+                      file status is snapStat.
+
+        DATA DIVISION.
+           file section.
+               copy "Inventory-rec.cpy".
+
+               FD RestockSnapshot.
+               01 SnapRec.
+                   02 snapItemID pic 9(3).
+                   02 prevFlagged pic x(1).
+                   02 snapDate pic 9(8).
+
+            WORKING-STORAGE SECTION.
+            01 eof pic x value "n".
+            01 flaggedNow pic x value "N".
+            01 recordExists pic x value "N".
+            01 newCount pic 9(4) value 0.
+            01 todayDate pic 9(8) value zero.
+
+            local-storage section.
+            01 InvStat pic xx.
+            01 snapStat pic xx.
+
+        PROCEDURE DIVISION.
+           display "=== Daily Restock Digest ==="
+           display "Items newly dropped below safety stock since "
+                   "the last run:"
+           display "ItemID| Item                     | Status"
+
+           move function current-date(1:8) to todayDate
+
+           *> Reset scan state: this program is CALLed repeatedly from
+           *> menuDriver's loop within the same run unit, and these
+           *> fields only initialize once via VALUE clauses.
+           move "n" to eof
+           move 0 to newCount
+
+           open input Inventory
+               call "openFileCheck" using InvStat
+
+           open i-o RestockSnapshot
+               if snapStat = "35"
+                   display "No snapshot yet; creating RestockSnapshot.dat"
+                   open output RestockSnapshot
+                   close RestockSnapshot
+                   open i-o RestockSnapshot
+               end-if
+               call "openFileCheck" using snapStat
+
+               perform until eof = "y"
+                   read Inventory next record
+                       at end
+                           move 'y' to eof
+                       not at end
+                           call "SafeStockCheck" using itemName itemStock restockStatus
+                           if restockStatus(1:8) = "CRITICAL"
+                              or restockStatus(1:3) = "LOW"
+                               move "Y" to flaggedNow
+                           else
+                               move "N" to flaggedNow
+                           end-if
+
+                           move itemID to snapItemID
+                           read RestockSnapshot key is snapItemID
+                               invalid key
+                                   move "N" to recordExists
+                                   move "N" to prevFlagged
+                               not invalid key
+                                   move "Y" to recordExists
+                           end-read
+
+                           if flaggedNow = "Y" and prevFlagged = "N"
+                               display itemID "| " itemName "| "
+                                       restockStatus
+                               add 1 to newCount
+                           end-if
+
+                           move flaggedNow to prevFlagged
+                           move todayDate to snapDate
+                           if recordExists = "Y"
+                               rewrite SnapRec
+                           else
+                               write SnapRec
+                           end-if
+                   end-read
+               end-perform
+
+           close Inventory
+           close RestockSnapshot
+
+           display "------------------------------------------"
+           display "Newly triggered items: " newCount
+
+       exit program.
