@@ -0,0 +1,160 @@
+      $set sourceformat"free"
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. dispPOReport.
+
+       environment division.
+           input-output section.
+             file-control.
+                  copy "Inventory.cpy".
+
+                  *> Who to call for this material type, loaded ahead
+                  *> of time by loadVendorMaster.cbl.
+                  select VendorMaster
+                      assign to "data\VendorMaster.dat"
+                      organization is indexed
+                      access mode is dynamic
+                      record key is v-materialType
+                      file status is vendStat.
+
+                  *> Vendor-ready PO layout so purchasing can load this
+                  *> straight into their ERP instead of retyping the
+                  *> terminal report; named for the day it was run, same
+                  *> as viewInventory.cbl's ReportFile.
+                  select EdiFile
+                      assign to ediFileName
+                      organization is line sequential
+                      file status is EdiStat.
+
+        DATA DIVISION.
+           file section.
+               copy "Inventory-rec.cpy".
+
+               FD VendorMaster.
+               01 VendorMasterRec.
+                   02 v-materialType pic x(10).
+                   02 vendorCode pic x(8).
+                   02 vendorName pic x(25).
+                   02 vendorPhone pic x(14).
+
+               FD EdiFile.
+                   01 ediLine pic x(80).
+
+            WORKING-STORAGE SECTION.
+            01 eof pic x value "n".
+            01 dispStock pic z,zz9.
+            01 dispOrder pic z,zz9.
+            01 suggestCount pic 9(2) value 0.
+            01 dispVendor pic x(25).
+
+            01 exportChoice pic x value "n".
+            01 ediFileName pic x(40).
+            01 ediDate pic 9(8).
+
+            *> Set once right after OPEN INPUT VendorMaster; vendStat
+            *> itself gets overwritten to "23" by the per-record keyed
+            *> READ below on the first unmatched materialType, so it
+            *> can't double as the "is VendorMaster usable" guard.
+            01 vendorMasterUsable pic x value "N".
+
+            local-storage section.
+            01 InvStat pic xx.
+            01 vendStat pic xx.
+            01 EdiStat pic xx.
+
+        PROCEDURE DIVISION.
+           *> Reset scan state: this program is CALLed repeatedly from
+           *> menuDriver's loop within the same run unit, and these
+           *> fields only initialize once via their VALUE clauses.
+           move "n" to eof
+           move 0 to suggestCount
+           move "N" to vendorMasterUsable
+
+           display "=== Purchase-Order Suggestion Report ==="
+           display "ItemID| Item                     | Stock | Status                   | Suggested Order | Vendor"
+
+           display "Export vendor-ready PO flat-file? [y/n]: "
+                   with no advancing
+           accept exportChoice
+
+           if exportChoice = "y" or exportChoice = "Y"
+               move function current-date(1:8) to ediDate
+               string "data\POExport_" delimited by size
+                      ediDate delimited by size
+                      ".txt" delimited by size
+                      into ediFileName
+               end-string
+               open output EdiFile
+               call "openFileCheck" using EdiStat
+           end-if
+
+           open input Inventory
+               call "openFileCheck" using InvStat
+
+           open input VendorMaster
+               if vendStat not = "00" and vendStat not = "35"
+                   call "openFileCheck" using vendStat, omitted, "Y"
+               end-if
+               if vendStat = "00"
+                   move "Y" to vendorMasterUsable
+               end-if
+
+               perform until eof = "y"
+                   read Inventory next record
+                       at end
+                           move 'y' to eof
+                       not at end
+                           call "SafeStockCheck" using itemName itemStock restockStatus
+                           if restockStatus(1:8) = "CRITICAL"
+                              or restockStatus(1:3) = "LOW"
+                               move itemStock to dispStock
+                               move orderQuant to dispOrder
+
+                               move "Unknown vendor" to dispVendor
+                               if vendorMasterUsable = "Y"
+                                   move materialType to v-materialType
+                                   read VendorMaster key is v-materialType
+                                       invalid key
+                                           continue
+                                       not invalid key
+                                           move vendorName to dispVendor
+                                   end-read
+                               end-if
+
+                               display itemID "| " itemName "| " dispStock
+                                       "| " restockStatus "| " dispOrder
+                                       "| " dispVendor
+                               add 1 to suggestCount
+
+                               if exportChoice = "y" or exportChoice = "Y"
+                                   move spaces to ediLine
+                                   *> Vendor-ready PO layout: item code |
+                                   *> description | quantity | supplier.
+                                   string itemID delimited by size
+                                          "|" delimited by size
+                                          itemName delimited by size
+                                          "|" delimited by size
+                                          orderQuant delimited by size
+                                          "|" delimited by size
+                                          dispVendor delimited by size
+                                          into ediLine
+                                   end-string
+                                   write ediLine
+                               end-if
+                           end-if
+                   end-read
+               end-perform
+
+           close Inventory
+           if vendorMasterUsable = "Y"
+               close VendorMaster
+           end-if
+
+           if exportChoice = "y" or exportChoice = "Y"
+               close EdiFile
+               display "PO flat-file written to " ediFileName
+           end-if
+
+           display "------------------------------------------"
+           display "Items flagged for restock: " suggestCount
+
+       exit program.
