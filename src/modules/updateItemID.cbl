@@ -0,0 +1,58 @@
+       identification division.
+       program-id. updateItemID.
+
+       environment division.
+           input-output section.
+               file-control.
+
+                  select ItemIDCounter
+                           assign to "data\ItemID.dat"
+                           organization is relative
+                           access mode is  random
+                           relative key is Rkey
+                           file status is counterStat.
+       data division.
+           file section.
+
+           FD ItemIDCounter.
+               01 ItemIDFile pic 9(3).
+           working-storage section.
+
+           01 counterStat pic xx.
+           01 Rkey pic 9 value 1.
+           01 ItemIDMax pic 9(3) value 999.
+
+           procedure division.
+
+           open i-o ItemIDCounter
+               if counterStat not ="00"
+                   display "Error Opening Counter. Error: " counterStat
+               end-if.
+                   if counterStat = "35"
+                       display "File not found. Creating file"
+                       open output ItemIDCounter
+                           move 1 to ItemIDFile
+                           write ItemIDFile
+                       close ItemIDCounter
+                       display "Created file, written '1'"
+                       open i-o ItemIDCounter
+                   end-if.
+
+                   read ItemIDCounter
+                       key is Rkey
+                           invalid key display "Missing Record"
+                           not invalid key
+                               display "Current itemID: " ItemIDFile
+                               if ItemIDFile >= ItemIDMax
+                                   display "ERROR: itemID counter "
+                                           "exhausted at " ItemIDFile
+                               else
+                                   add 1 to ItemIDFile
+                                   rewrite ItemIDFile
+                                   display "Next itemID: " ItemIDFile
+                               end-if
+                     end-read
+
+           close ItemIDCounter
+
+           exit program.
