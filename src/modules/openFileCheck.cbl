@@ -1,13 +1,38 @@
        identification division.
        program-id. openFileCheck.
 
+       environment division.
+       input-output section.
+       file-control.
+           *> Persistent record of every failure this program catches,
+           *> since a DISPLAY scrolls off once the session ends.
+           select ErrLog
+               assign to "data\ERRLOG.txt"
+               organization is line sequential
+               file status is ErrLogStat.
+
        data division.
+       file section.
+           FD ErrLog.
+           01 errLogLine pic x(80).
+
+       working-storage section.
+           01 ErrLogStat pic xx.
+           01 errTime pic x(8).
+           01 errDate pic x(10).
+
        linkage section.
            01 fileStat pic XX.
+           *> Optional: most call sites only pass fileStat; omitted
+           *> shows as "(unknown)" in the ERRLOG.txt line below.
            01 fileName pic x(16).
+           *> Optional: pass "Y" from a batch loader to log a bad open
+           *> and keep going instead of aborting the whole run.
+           01 continueFlag pic x(1).
+
+       procedure division using fileStat optional fileName
+               optional continueFlag.
 
-       procedure division using fileStat fileName.
-           
            if fileStat not = "00"
            display  "OPEN ERROR: " fileStat
            evaluate fileStat
@@ -16,7 +41,7 @@
                 when "05"
                    display "   >File not present or locked"
 
-                when "10"  
+                when "10"
                    display "   >End of file reached"
 
                 when "35"
@@ -32,7 +57,44 @@
                when other
                        display "Unhandled File Status"
            end-evaluate
-           stop run
+           perform logOpenError
+           if continueFlag is omitted
+               or (continueFlag not = "Y" and continueFlag not = "y")
+               stop run
+           else
+               display "   >Continuing batch load despite open error"
+           end-if
            end-if.
-                
+
        exit program.
+
+       logOpenError.
+           call "getDate" using errTime errDate
+           if fileName is omitted
+               string errDate delimited by size
+                      " " delimited by size
+                      errTime delimited by size
+                      " | openFileCheck | status " delimited by size
+                      fileStat delimited by size
+                      into errLogLine
+               end-string
+           else
+               string errDate delimited by size
+                      " " delimited by size
+                      errTime delimited by size
+                      " | openFileCheck | " delimited by size
+                      fileName delimited by size
+                      " | status " delimited by size
+                      fileStat delimited by size
+                      into errLogLine
+               end-string
+           end-if
+
+           open extend ErrLog
+           if ErrLogStat = "05" or ErrLogStat = "35"
+               open output ErrLog
+               close ErrLog
+               open extend ErrLog
+           end-if
+           write errLogLine
+           close ErrLog.
