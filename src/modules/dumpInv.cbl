@@ -8,31 +8,114 @@
                ASSIGN TO "data\Inventory.dat"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS SEQUENTIAL
-               RECORD KEY IS itemName
+               RECORD KEY IS itemID
+               ALTERNATE KEY IS itemName
                FILE STATUS IS InvStat.
 
+           SELECT ReportFile
+               ASSIGN TO reportFileName
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RptStat.
+
        DATA DIVISION.
        FILE SECTION.
        FD Inventory.
        01 invRec.
+           02 itemID         PIC 9(3).
            02 itemName       PIC X(25).
            02 itemStock      PIC 9(4).
            02 dateReceived   PIC X(10).
            02 timeReceived   PIC X(8).
            02 restockStatus  PIC X(25).
+           02 orderQuant     PIC 9(4).
+           02 leadOrder      PIC 9(2).
+           02 materialType   PIC X(10).
+           02 unitCost       PIC 9(6)V99.
+           02 expirationDate PIC 9(8).
+           02 binLocation    PIC X(10).
+
+       FD ReportFile.
+       01 reportLine PIC X(100).
 
        WORKING-STORAGE SECTION.
        01 InvStat PIC XX.
+       01 RptStat PIC XX.
        01 eof     PIC X VALUE "n".
 
+       01 exportChoice   PIC X VALUE "n".
+       01 reportFileName PIC X(40).
+       01 reportDate     PIC 9(8).
+       01 runTime        PIC X(8).
+       01 runDate        PIC X(10).
+       01 lineOnPage     PIC 9(2) VALUE 0.
+       01 pageNum        PIC 9(3) VALUE 1.
+       01 PageSize       PIC 9(2) VALUE 20.
+
        PROCEDURE DIVISION.
+           DISPLAY "Export to a report file? [y/n]: " WITH NO ADVANCING
+           ACCEPT exportChoice
+
+           IF exportChoice = "y" OR exportChoice = "Y"
+               MOVE FUNCTION CURRENT-DATE(1:8) TO reportDate
+               STRING "data\InventoryDump_" DELIMITED BY SIZE
+                      reportDate DELIMITED BY SIZE
+                      ".txt" DELIMITED BY SIZE
+                      INTO reportFileName
+               END-STRING
+               CALL "getDate" USING runTime runDate
+               OPEN OUTPUT ReportFile
+               PERFORM WRITE-REPORT-HEADER
+           END-IF
+
            OPEN INPUT Inventory
            PERFORM UNTIL eof = "y"
                READ Inventory NEXT RECORD
                    AT END MOVE "y" TO eof
                    NOT AT END
-                       DISPLAY itemName " | " itemStock
+                       DISPLAY itemID " | " itemName " | " itemStock
+
+                       IF exportChoice = "y" OR exportChoice = "Y"
+                           IF lineOnPage >= PageSize
+                               ADD 1 TO pageNum
+                               MOVE 0 TO lineOnPage
+                               PERFORM WRITE-REPORT-HEADER
+                           END-IF
+                           STRING itemID DELIMITED BY SIZE
+                                  " | " DELIMITED BY SIZE
+                                  itemName DELIMITED BY SIZE
+                                  " | " DELIMITED BY SIZE
+                                  itemStock DELIMITED BY SIZE
+                                  INTO reportLine
+                           END-STRING
+                           WRITE reportLine
+                           ADD 1 TO lineOnPage
+                       END-IF
                END-READ
            END-PERFORM
            CLOSE Inventory
-           STOP RUN.
\ No newline at end of file
+
+           IF exportChoice = "y" OR exportChoice = "Y"
+               CLOSE ReportFile
+               DISPLAY "Report written to " reportFileName
+           END-IF
+
+           STOP RUN.
+
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO reportLine
+           STRING "Inventory Dump - run " DELIMITED BY SIZE
+                  runDate DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  runTime DELIMITED BY SIZE
+                  INTO reportLine
+           END-STRING
+           WRITE reportLine
+           MOVE SPACES TO reportLine
+           STRING "Page " DELIMITED BY SIZE
+                  pageNum DELIMITED BY SIZE
+                  INTO reportLine
+           END-STRING
+           WRITE reportLine
+           MOVE "ItemID | Item                      | Stock"
+               TO reportLine
+           WRITE reportLine.
