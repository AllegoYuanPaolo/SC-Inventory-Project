@@ -0,0 +1,75 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. setSeasonalThreshold.
+
+       environment division.
+           input-output section.
+               file-control.
+
+                    select safetyStock
+                       assign to "data/SafetyStocks.dat"
+                       organization is indexed
+                       access mode is dynamic
+                       record key is item-id
+                       alternate key is item
+                       file status is safeStat.
+
+        DATA DIVISION.
+           file section.
+
+           FD safetyStock.
+               01 SafetyRec.
+                   02 item-id pic 9(3).
+                   02 item pic x(25).
+                   02 threshold pic 9(4).
+                   02 UoM pic x(6).
+                   02 seasonalThreshold pic 9(4).
+                   02 seasonalStart pic 9(8).
+                   02 seasonalEnd pic 9(8).
+
+           WORKING-STORAGE SECTION.
+
+           01 safeStat pic xx.
+           01 searchItem pic x(25).
+
+        PROCEDURE DIVISION.
+           display "Item to set a seasonal threshold for: "
+                   with no advancing
+           accept searchItem
+           move searchItem to item
+
+           open i-o safetyStock
+               if safeStat not = "00"
+                   display "Error opening! Error: " safeStat
+                   call "openFileCheck" using safeStat, safetyStock
+                   exit program
+               end-if.
+
+               read safetyStock key is item
+                   invalid key
+                       display "No safety stock record for: " searchItem
+                   not invalid key
+                       display "Seasonal threshold (0 clears it): "
+                               with no advancing
+                       accept seasonalThreshold
+
+                       if seasonalThreshold = 0
+                           move 0 to seasonalStart
+                           move 0 to seasonalEnd
+                       else
+                           display "Effective from (YYYYMMDD): "
+                                   with no advancing
+                           accept seasonalStart
+                           display "Effective to   (YYYYMMDD): "
+                                   with no advancing
+                           accept seasonalEnd
+                       end-if
+
+                       rewrite SafetyRec
+                       display "Updated: " item " | " threshold
+                               " | seasonal " seasonalThreshold
+                               " from " seasonalStart
+                               " to " seasonalEnd
+               end-read
+
+           close safetyStock
+       exit program.
