@@ -0,0 +1,60 @@
+      $set sourceformat"free"
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. inventoryValuation.
+
+       environment division.
+           input-output section.
+             file-control.
+                  copy "Inventory.cpy".
+
+        DATA DIVISION.
+           file section.
+               copy "Inventory-rec.cpy".
+
+            WORKING-STORAGE SECTION.
+            01 eof pic x value "n".
+            01 lineValue pic 9(9)v99.
+            01 dispValue pic Z,ZZZ,ZZ9.99.
+            01 dispCost pic Z,ZZ9.99.
+            01 dispStock pic z,zz9.
+            01 grandTotal pic 9(11)v99 value zero.
+            01 dispGrandTotal pic Z,ZZZ,ZZZ,ZZ9.99.
+
+            local-storage section.
+            01 InvStat pic xx.
+
+        PROCEDURE DIVISION.
+           *> Reset scan state: this program is CALLed repeatedly from
+           *> menuDriver's loop within the same run unit, and these
+           *> fields only initialize once via their VALUE clauses.
+           move "n" to eof
+           move zero to grandTotal
+
+           display "=== Inventory Valuation Report ==="
+           display "ItemID| Item                     | Stock |   Unit Cost |        Value"
+
+           open input Inventory
+               call "openFileCheck" using InvStat
+
+               perform until eof = "y"
+                   read Inventory next record
+                       at end
+                           move 'y' to eof
+                       not at end
+                           compute lineValue = itemStock * unitCost
+                           add lineValue to grandTotal
+                           move itemStock to dispStock
+                           move unitCost to dispCost
+                           move lineValue to dispValue
+                           display itemID "| " itemName "| " dispStock
+                                   "| " dispCost "| " dispValue
+                   end-read
+               end-perform
+
+           close Inventory
+
+           move grandTotal to dispGrandTotal
+           display "------------------------------------------"
+           display "Total on-hand inventory value: " dispGrandTotal
+
+       exit program.
