@@ -0,0 +1,79 @@
+      $set sourceformat"free"
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. fefoReport.
+
+       environment division.
+           input-output section.
+             file-control.
+                  copy "Inventory.cpy".
+
+        DATA DIVISION.
+           file section.
+               copy "Inventory-rec.cpy".
+
+            WORKING-STORAGE SECTION.
+            01 eof pic x value "n".
+            01 dispStock pic z,zz9.
+            01 todayDate pic 9(8).
+            01 warnDate pic 9(8).
+            01 expStatus pic x(10).
+            01 flaggedCount pic 9(3) value 0.
+
+            *> Items expiring within this many days are flagged as
+            *> "EXPIRING" even if they haven't lapsed yet.
+            01 WarnWindowDays pic 9(3) value 30.
+
+            local-storage section.
+            01 InvStat pic xx.
+
+        PROCEDURE DIVISION.
+           *> Reset scan state: this program is CALLed repeatedly from
+           *> menuDriver's loop within the same run unit, and these
+           *> fields only initialize once via their VALUE clauses.
+           move "n" to eof
+           move 0 to flaggedCount
+
+           display "=== FEFO Exception Report (First-Expired-First-Out) ==="
+           display "ItemID| Item                     | Stock | Expires  | Status"
+
+           move function current-date(1:8) to todayDate
+           compute warnDate =
+               function integer-of-date(todayDate) + WarnWindowDays
+           move function date-of-integer(warnDate) to warnDate
+
+           open input Inventory
+               call "openFileCheck" using InvStat
+
+               perform until eof = "y"
+                   read Inventory next record
+                       at end
+                           move 'y' to eof
+                       not at end
+                           if expirationDate not = 0
+                               if expirationDate < todayDate
+                                   move "EXPIRED" to expStatus
+                               else
+                                   if expirationDate <= warnDate
+                                       move "EXPIRING" to expStatus
+                                   else
+                                       move spaces to expStatus
+                                   end-if
+                               end-if
+
+                               if expStatus not = spaces
+                                   move itemStock to dispStock
+                                   display itemID "| " itemName "| "
+                                           dispStock "| " expirationDate
+                                           "| " expStatus
+                                   add 1 to flaggedCount
+                               end-if
+                           end-if
+                   end-read
+               end-perform
+
+           close Inventory
+
+           display "------------------------------------------"
+           display "Items expired or nearing expiration: " flaggedCount
+
+       exit program.
