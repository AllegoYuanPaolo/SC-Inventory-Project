@@ -1,15 +1,32 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. writeFileCheck.
- 
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            *> Persistent record of every failure this program catches,
+            *> since a DISPLAY scrolls off once the session ends.
+            SELECT ErrLog
+                ASSIGN TO "data\ERRLOG.txt"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS ErrLogStat.
+
         DATA DIVISION.
+            FILE SECTION.
+            FD ErrLog.
+            01 errLogLine PIC X(80).
+
             WORKING-STORAGE SECTION.
+            01 ErrLogStat PIC XX.
+            01 errTime PIC X(8).
+            01 errDate PIC X(10).
 
             linkage section.
             01 fileStatus pic xx.
             01 fileName pic x(16).
-        
-        PROCEDURE DIVISION using fileStatus.
-           
+
+        PROCEDURE DIVISION using fileStatus optional fileName.
+
            if fileStatus not = "00"
            Display " WRITE ERROR: " fileStatus
            evaluate fileStatus
@@ -37,11 +54,41 @@
                when "46"
                    display "   >File locked"
 
-               when other 
+               when other
                    display "Unhandled error code: " fileStatus
            end-evaluate
+           perform logWriteError
            end-if.
 
-        
        goback.
- 
\ No newline at end of file
+
+       logWriteError.
+           call "getDate" using errTime errDate
+           if fileName is omitted
+               string errDate delimited by size
+                      " " delimited by size
+                      errTime delimited by size
+                      " | writeFileCheck | status " delimited by size
+                      fileStatus delimited by size
+                      into errLogLine
+               end-string
+           else
+               string errDate delimited by size
+                      " " delimited by size
+                      errTime delimited by size
+                      " | writeFileCheck | " delimited by size
+                      fileName delimited by size
+                      " | status " delimited by size
+                      fileStatus delimited by size
+                      into errLogLine
+               end-string
+           end-if
+
+           open extend ErrLog
+           if ErrLogStat = "05" or ErrLogStat = "35"
+               open output ErrLog
+               close ErrLog
+               open extend ErrLog
+           end-if
+           write errLogLine
+           close ErrLog.
