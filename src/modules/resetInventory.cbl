@@ -1,37 +1,68 @@
-$set sourceformat"free"
+      $set sourceformat"free"
         IDENTIFICATION DIVISION.
         PROGRAM-ID. resetInventory.
-       
+
        environment division.
            input-output section.
            file-control.
-               
-               select Inventory
-                   assign to "data\Inventory.dat"
-                   organization is indexed
-                   access mode is dynamic
-                   record key is itemName
-                   file status is InvStat.
+               copy "Inventory".
 
                select masterList
                    assign to "data\items.txt"
                    organization is line sequential
                    file status is itemStat.
-                   
+
+               select ItemIDCounter
+                   assign to "data\ItemID.dat"
+                   organization is relative
+                   access mode is random
+                   relative key is Rkey
+                   file status is counterStat.
+
+               *> Dated snapshot of Inventory.dat written just before the
+               *> rebuild's OPEN OUTPUT truncates it, so a bad items.txt
+               *> load can be rolled back instead of forcing a from-scratch
+               *> rebuild.
+               select InventoryBackup
+                   assign to backupFileName
+                   organization is line sequential
+                   file status is backupStat.
+
+               *> Records how far into items.txt the rebuild got, so an
+               *> interrupted run can resume from the last completed line
+               *> instead of reprocessing an already-truncated Inventory.dat
+               *> from scratch.
+               select resetCheckpoint
+                   assign to "data\resetInventoryCheckpoint.dat"
+                   organization is line sequential
+                   file status is ckStat.
+
         DATA DIVISION.
            file section.
                fd masterList.
-                   01 currLine pic x(55).
-                
-                fd Inventory. 
-                  01 invRec.
-                   02 itemName pic x(25).
-                   02 itemStock pic 9(4).
-                   02 dateReceived pic x(10).
-                   02 timeReceived pic x(8).
-                   02 restockStatus pic x(25).
+                   01 currLine pic x(70).
+
+               copy "Inventory-rec".
+
+               FD ItemIDCounter.
+                   01 ItemIDFile pic 9(3).
+
+               FD InventoryBackup.
+                   01 backupLine pic x(120).
+
+               FD resetCheckpoint.
+                   01 checkpointLine pic 9(3).
+
             WORKING-STORAGE SECTION.
-           
+
+           01 backupFileName pic x(40).
+           01 backupDate pic 9(8).
+           01 backupStat pic xx.
+
+           01 ckStat pic xx.
+           01 resumeCtr pic 9(3) value 0.
+           01 skipCtr pic 9(3) value 1.
+
            01  masterListRecord.
                02 WS-item pic x(25).
                02 WS-threshhold pic 9(4).
@@ -39,61 +70,212 @@ $set sourceformat"free"
                02 WS-leadOrder pic 9(2).
                02 WS-unitOfMeasure pic x(8).
                02 WS-materialType pic x(10).
-           
+               *> Digits only, no decimal point: implied 2 decimal
+               *> places, e.g. "1299" means $12.99.
+               02 WS-unitCost pic 9(6)v99.
+               *> Trailing and optional: older items.txt files without
+               *> a bin column simply leave this blank on every line.
+               02 WS-binLocation pic x(10).
+
             01 itemStat pic xx.
             01 InvStat pic xx.
+            01 counterStat pic xx.
+            01 Rkey pic 9 value 1.
 
             01 eof pic x value "n".
-            01 ctr pic 99 value 1.
-                   
+            01 ctr pic 9(3) value 1.
+
+            01 resetOperatorID pic x(10).
+            01 authorized pic x.
+
         PROCEDURE DIVISION.
 
+           *> A full rebuild wipes and reloads every item master, so
+           *> it requires an authorized (ADMIN) operator, the same
+           *> OperatorRoles.dat authCheck.cbl also gates
+           *> resetRecords.cbl's maintenance menu with.
+           display "Operator ID: " with no advancing
+           accept resetOperatorID
+           call "authCheck" using resetOperatorID authorized
+           if authorized not = "Y"
+               display "Not authorized to run resetInventory"
+               exit program
+           end-if
+
+           *> Pick up where a prior interrupted run left off, if a
+           *> checkpoint from one exists.
+           open input resetCheckpoint
+           if ckStat = "00"
+               read resetCheckpoint
+                   at end
+                       move 0 to resumeCtr
+                   not at end
+                       move checkpointLine to resumeCtr
+               end-read
+               close resetCheckpoint
+           else
+               move 0 to resumeCtr
+           end-if
+
            open input masterList
-           
+           *> Validate the open before any read against masterList,
+           *> including the resume branch's skip-loop below.
+           call "openFileCheck" using itemStat, omitted, "Y"
+
+           *> continueFlag "Y" above only keeps openFileCheck from
+           *> STOP RUNning; it does not make a READ against a file whose
+           *> OPEN failed satisfy AT END, so every loop below would spin
+           *> forever against masterList. With no items.txt to rebuild
+           *> from there is nothing to "continue" batch-processing, so
+           *> bail out now, before Inventory.dat gets truncated below.
+           if itemStat not = "00"
+               display "Cannot rebuild: items.txt did not open (status "
+                       itemStat "); Inventory.dat left untouched"
+               exit program
+           end-if
+
+           move "n" to eof
+
+           if resumeCtr = 0
+               *> Snapshot the existing Inventory.dat before it gets
+               *> truncated below, if there is anything to snapshot.
+               move function current-date(1:8) to backupDate
+               string "data\InventoryBackup_" delimited by size
+                      backupDate delimited by size
+                      ".dat" delimited by size
+                      into backupFileName
+               end-string
+
+               open input Inventory
+               if InvStat = "00"
+                   open output InventoryBackup
+                   perform until eof = "y"
+                       read Inventory next record
+                           at end
+                               move "y" to eof
+                           not at end
+                               move invRec to backupLine
+                               write backupLine
+                       end-read
+                   end-perform
+                   close InventoryBackup
+                   close Inventory
+                   move "n" to eof
+                   display "Backed up existing inventory to " backupFileName
+               else
+                   display "No existing Inventory.dat to back up (status "
+                           InvStat ")"
+               end-if
+
                open output Inventory
                close Inventory
+           else
+               display "Resuming rebuild from checkpoint after line "
+                       resumeCtr
+               move 1 to skipCtr
+               perform until skipCtr > resumeCtr or eof = "y"
+                   read masterList
+                       at end
+                           move "y" to eof
+                   end-read
+                   add 1 to skipCtr
+               end-perform
+           end-if
 
 
            open i-o Inventory
-           call "openFileCheck" using itemStat
-           call "openFileCheck" using InvStat
+           *> Batch load: log a bad open instead of aborting the whole
+           *> rebuild over one hiccup.
+           call "openFileCheck" using InvStat, omitted, "Y"
 
+           move resumeCtr to ctr
+           add 1 to ctr
 
            perform until eof = 'y'
                read masterList
-                   at end 
+                   at end
                        move "y" to eof
                        display "EOF reached"
                    not at end
-                       
-                       unstring currLine delimited by ", "
+
+                       *> Pipe-delimited so item names may contain commas.
+                       *> Cleared first since UNSTRING leaves a receiving
+                       *> field untouched (not spaces) when a line has
+                       *> fewer tokens than an older items.txt would.
+                       move spaces to WS-binLocation
+                       unstring currLine delimited by "|"
                            into WS-item, WS-threshhold, WS-orderQuant
-                                WS-leadOrder,WS-unitOfMeasure, WS-materialType
+                                WS-leadOrder,WS-unitOfMeasure, WS-materialType,
+                                WS-unitCost, WS-binLocation
                        end-unstring
-                       
 
-                       move WS-item to itemName
-                       move 0 to itemStock
-                       call "getDate" using timeReceived dateReceived
 
-                       write invRec
+                       *> Check for an itemName already written earlier
+                       *> in this rebuild (or a prior resumed run) before
+                       *> committing this line, so a typo'd duplicate in
+                       *> items.txt doesn't fail silently or shadow the
+                       *> item that was meant to follow it.
+                       move WS-item to itemName
+                       read Inventory key is itemName
                            invalid key
-                               display "Failure to write"
-                               call "writeFileCheck" using InvStat
-                       end-write
+                               move ctr to itemID
+                               move WS-item to itemName
+                               move 0 to itemStock
+                               move WS-orderQuant to orderQuant
+                               move WS-leadOrder to leadOrder
+                               move WS-materialType to materialType
+                               move WS-unitCost to unitCost
+                               move 0 to expirationDate
+                               move WS-binLocation to binLocation
+                               call "getDate" using timeReceived dateReceived
+
+                               write invRec
+                                   invalid key
+                                       display "Failure to write"
+                                       call "writeFileCheck" using InvStat
+                               end-write
+
+                               display "Masterlist #" ctr " : " invRec
+                           not invalid key
+                               display "Duplicate item name in items.txt, "
+                                       "line " ctr ": " WS-item
+                                       " - skipping"
+                       end-read
+
+                       *> Checkpoint after every line so a restart resumes
+                       *> right after this line, whether it was written or
+                       *> skipped as a duplicate.
+                       open output resetCheckpoint
+                           move ctr to checkpointLine
+                           write checkpointLine
+                       close resetCheckpoint
 
-                   display "Masterlist #" ctr " : " invRec
                    add 1 to ctr
 
                end-read
            end-perform
-           
-           
+
+
            close masterList
            close Inventory
+
+           *> Clean finish: clear the checkpoint so the next run starts
+           *> fresh instead of thinking it's resuming.
+           open output resetCheckpoint
+               move 0 to checkpointLine
+               write checkpointLine
+           close resetCheckpoint
+
+           *> Keep the itemID counter file in step with the highest
+           *> itemID just assigned during the rebuild, so single-item
+           *> enrollment continues the sequence instead of reusing IDs.
+           open output ItemIDCounter
+               compute ItemIDFile = ctr - 1
+               write ItemIDFile
+           close ItemIDCounter
+
            display "============================"
            call "testViewInventory"
 
-        
+
        exit program.
- 
\ No newline at end of file
