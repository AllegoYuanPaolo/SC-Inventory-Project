@@ -0,0 +1,71 @@
+      $set sourceformat"free"
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. lowStockReport.
+
+       environment division.
+           input-output section.
+             file-control.
+                  copy "Inventory.cpy".
+
+        DATA DIVISION.
+           file section.
+               copy "Inventory-rec.cpy".
+
+            WORKING-STORAGE SECTION.
+            01 eof pic x value "n".
+            01 dispStock pic z,zz9.
+            01 lowCount pic 9(2) value 0.
+            01 todayDate pic 9(8).
+            01 backByDate pic 9(8).
+
+            local-storage section.
+            01 InvStat pic xx.
+
+        PROCEDURE DIVISION.
+           *> Reset scan state: this program is CALLed repeatedly from
+           *> menuDriver's loop within the same run unit, and these
+           *> fields only initialize once via their VALUE clauses.
+           move "n" to eof
+           move 0 to lowCount
+
+           display "=== Low-Stock Exception Report ==="
+           display "ItemID| Item                     | Stock | Status"
+                   " | Back above threshold by"
+
+           move function current-date(1:8) to todayDate
+
+           open input Inventory
+               call "openFileCheck" using InvStat
+
+               perform until eof = "y"
+                   read Inventory next record
+                       at end
+                           move 'y' to eof
+                       not at end
+                           call "SafeStockCheck" using itemName itemStock restockStatus
+                           if restockStatus(1:8) = "CRITICAL"
+                              or restockStatus(1:3) = "LOW"
+                               move itemStock to dispStock
+                               *> Projected recovery date: today plus
+                               *> this item's lead time, same
+                               *> INTEGER-OF-DATE/DATE-OF-INTEGER
+                               *> day-arithmetic technique fefoReport.cbl
+                               *> uses for its expiration warning window.
+                               compute backByDate =
+                                   function integer-of-date(todayDate)
+                                   + leadOrder
+                               move function date-of-integer(backByDate)
+                                   to backByDate
+                               display itemID "| " itemName "| " dispStock
+                                       "| " restockStatus "| " backByDate
+                               add 1 to lowCount
+                           end-if
+                   end-read
+               end-perform
+
+           close Inventory
+
+           display "------------------------------------------"
+           display "Items below safety stock: " lowCount
+
+       exit program.
