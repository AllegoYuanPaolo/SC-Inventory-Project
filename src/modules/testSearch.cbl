@@ -16,19 +16,32 @@
             01 eof pic x value 'n'.
 
            01 foundITR pic 9(2) value 1.
-       
+
+           *> Bounds foundTable below so widening it stays a one-line
+           *> change everywhere it's declared (see req009's ReqItemMax
+           *> for the same pattern).
+           01 FoundMax pic 9(2) value 50.
+
            LINKAGE SECTION.
            01 foundCount pic 9(2).
 
-              01 foundRecord. 
-               02 foundTable occurs 10 times.
+              01 foundRecord.
+               02 foundTable occurs 50 times.
+                   03 foundID pic 9(3).
                    03 foundName pic x(25).
                    03 foundStock pic Z,ZZ9.
-                   03 foundRestock pic x(25).      
+                   03 foundRestock pic x(25).
             01 searchKey pic x(25).
 
         PROCEDURE DIVISION using searchKey foundRecord foundCount.
-       
+
+       *> Reset scan state: callers (addStocks.cbl, deleteRecord.cbl)
+       *> CALL this repeatedly from menuDriver's loop within the same
+       *> run unit, and foundCount is a caller-owned LINKAGE item with
+       *> no VALUE clause of its own.
+        move 0 to foundCount
+        move 1 to foundITR
+
        *> set the searchKey to the key (itemName)
         move searchKey to itemName
         
@@ -51,28 +64,40 @@
                                *> checks for matches and updates foundFlag if found
                               
                                
-                           if foundflag > 0 and foundITR <= 10
+                           if foundflag > 0 and foundITR <= FoundMax
+                               move itemID to foundID(foundITR)
                                move itemName to foundName(foundITR)
                                move itemStock to foundStock(foundITR)
-                               
-                               add 1 to foundITR 
+
+                               add 1 to foundITR
                                add 1 to foundCount
+                           else
+                               if foundflag > 0
+                                   add 1 to foundCount
+                               end-if
                            end-if
                    end-perform
-                   
+
                    *> Display how many results found
                    if foundCount = 0
                        display "No records found matching: " searchKey
                    else
                        display "Results found: " foundCount
                        display "=================="
+                       if foundCount > FoundMax
+                           display "Showing first " FoundMax
+                                   " matches; " foundCount
+                                   " total matched - refine your search"
+                                   " to see the rest."
+                       end-if
                    end-if
 
 
                    *> Display results
-                   *> Reset foundITR to traverse
+                   *> Reset foundITR to traverse (never past the table
+                   *> size even when more matches exist than FoundMax)
                    move 1 to foundITR
-                   perform until foundITR > foundCount
+                   perform until foundITR > foundCount or foundITR > FoundMax
                        if foundName(foundITR) not = spaces
                            display "Result " foundITR " | "
                                    foundName(foundITR) " | "
@@ -89,7 +114,8 @@
                not invalid key
                    display "Found: " itemName
                    display itemName " | " itemStock
-                   
+
+                   move itemID to foundID(foundITR)
                    move itemName to foundName(foundITR)
                    move itemStock to foundStock(foundITR)
                    move 1 to foundCount
