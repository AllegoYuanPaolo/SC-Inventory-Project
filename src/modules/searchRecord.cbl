@@ -18,22 +18,136 @@
 
            01 foundCount pic 9(2).
 
-              01 foundRecord. 
-               02 foundTable occurs 10 times.
+           *> Bounds foundTable below so widening it stays a one-line
+           *> change (see req009's ReqItemMax for the same pattern).
+           01 FoundMax pic 9(2) value 50.
+
+              01 foundRecord.
+               02 foundTable occurs 50 times.
+                   03 foundID pic 9(3).
                    03 foundName pic x(25).
                    03 foundStock pic Z,ZZ9.
-                   03 foundRestock pic x(25).      
+                   03 foundRestock pic x(25).
             01 searchKey pic x(25).
             01 fCountDisp pic ZZ.
 
+            01 searchMode pic 9 value 1.
+            01 stockThreshold pic 9(4).
+
         PROCEDURE DIVISION.
-       
+
+       display "Search mode:"
+       display "  [1] By item name (exact or partial)"
+       display "  [2] Stock under a threshold"
+       display "  [3] Currently flagged for restock"
+       display "> " with no advancing
+       accept searchMode
+
+       if searchMode = 2
+           display "Show items with stock under: " with no advancing
+           accept stockThreshold
+       end-if
+
+       open i-o Inventory
+         call "openFileCheck" using InvStat
+
+       evaluate searchMode
+           when 2
+               perform searchByStockRange
+           when 3
+               perform searchByRestockStatus
+           when other
+               perform searchByName
+       end-evaluate
+
+       close Inventory
+
+       exit program.
+
+       *> Linear scan variant shared by the stock-range and
+       *> restock-status modes: same foundTable accumulation and
+       *> "Showing first FoundMax..." overflow message as the
+       *> by-name linear search below, just a different match test.
+       searchByStockRange.
+           move 'n' to eof
+           move 0 to foundCount
+           move 1 to foundITR
+           perform until eof = 'y'
+               read Inventory next record
+                   at end
+                       move 'y' to eof
+                   not at end
+                       if itemStock < stockThreshold
+                           add 1 to foundCount
+                           if foundITR <= FoundMax
+                               move itemID to foundID(foundITR)
+                               move itemName to foundName(foundITR)
+                               move itemStock to foundStock(foundITR)
+                               add 1 to foundITR
+                           end-if
+                       end-if
+               end-read
+           end-perform
+           perform displayFoundTable.
+
+       searchByRestockStatus.
+           move 'n' to eof
+           move 0 to foundCount
+           move 1 to foundITR
+           perform until eof = 'y'
+               read Inventory next record
+                   at end
+                       move 'y' to eof
+                   not at end
+                       call "SafeStockCheck" using itemName itemStock
+                               restockStatus
+                       if restockStatus(1:8) = "CRITICAL"
+                          or restockStatus(1:3) = "LOW"
+                           add 1 to foundCount
+                           if foundITR <= FoundMax
+                               move itemID to foundID(foundITR)
+                               move itemName to foundName(foundITR)
+                               move itemStock to foundStock(foundITR)
+                               move restockStatus to foundRestock(foundITR)
+                               add 1 to foundITR
+                           end-if
+                       end-if
+               end-read
+           end-perform
+           perform displayFoundTable.
+
+       displayFoundTable.
+           if foundCount = 0
+               display "No records found"
+           else
+               move foundCount to fCountDisp
+               display "Results found: " fCountDisp
+               display "=================="
+               if foundCount > FoundMax
+                   display "Showing first " FoundMax
+                           " matches; " fCountDisp
+                           " total matched - refine your search"
+                           " to see the rest."
+               end-if
+           end-if
+
+           move 1 to foundITR
+           perform until foundITR > foundCount or foundITR > FoundMax
+               move foundITR to fCountDisp
+               display "Result " fCountDisp " | "
+                       foundID(foundITR) " | "
+                       foundName(foundITR) " | "
+                       foundStock(foundITR) " | "
+                       foundRestock(foundITR)
+               add 1 to foundITR
+           end-perform.
+
+       searchByName.
+       move 0 to foundCount
+       move 1 to foundITR
        display "Enter key to search: " no advancing
        accept  searchKey
         move searchKey to itemName
-        
-        open i-o Inventory
-          call "openFileCheck" using InvStat
 
           read Inventory key is itemName
                *> Starts linear search if only partial key
@@ -53,15 +167,20 @@
                                for all
                                searchKey(1:function length(function trim(searchKey)))
                                
-                           if foundflag > 0 and foundITR <= 10
+                           if foundflag > 0 and foundITR <= FoundMax
+                               move itemID to foundID(foundITR)
                                move itemName to foundName(foundITR)
                                move itemStock to foundStock(foundITR)
-                               
-                               add 1 to foundITR 
+
+                               add 1 to foundITR
                                add 1 to foundCount
+                           else
+                               if foundflag > 0
+                                   add 1 to foundCount
+                               end-if
                            end-if
                    end-perform
-                   
+
                    *> Display how many results found
                    if foundCount = 0
                        display "No records found matching: " searchKey
@@ -69,19 +188,27 @@
                        move foundCount to fCountDisp
                        display "Results found: " fCountDisp
                        display "=================="
+                       if foundCount > FoundMax
+                           display "Showing first " FoundMax
+                                   " matches; " fCountDisp
+                                   " total matched - refine your search"
+                                   " to see the rest."
+                       end-if
                    end-if
 
 
                    *> Display results
-                   *> Reset foundITR to traverse
+                   *> Reset foundITR to traverse (never past the table
+                   *> size even when more matches exist than FoundMax)
                    move 1 to foundITR
-                   perform until foundITR > foundCount
+                   perform until foundITR > foundCount or foundITR > FoundMax
                        if foundName(foundITR) not = spaces
                            move foundITR to fCountDisp
                            display "Result " fCountDisp " | "
+                                   foundID(foundITR) " | "
                                    foundName(foundITR) " | "
                                    foundStock(foundITR) " | "
-                                   
+
                            add 1 to foundITR *> traverse table
                        else
                            exit perform 
@@ -92,10 +219,5 @@
                *> Found by index search
                not invalid key
                    display "Found: " itemName
-                   display itemName " | " itemStock
-          end-read
-
-          
-        close Inventory
-        
-       exit program.
+                   display itemID " | " itemName " | " itemStock
+          end-read.
