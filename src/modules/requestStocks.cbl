@@ -1,26 +1,138 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. requestStocks.
-        
+
         environment division.
            input-output section.
                file-control.
                    select Requests
-                       assign to "data/Requests.dat"
+                       assign to "data\Requests.dat"
                        organization is indexed
                        access mode is dynamic
-                       record key is 
+                       record key is requestID
                        file status is ReqStat.
-                  
 
         DATA DIVISION.
            file section.
-              
+               FD Requests.
+                   01 requestRecord.
+                       02 requestID pic 9(6).
+                       02 department pic x(32).
+                       02 itemNQuant pic x(600).
+                       02 operatorID pic x(10).
+                       02 dateRequested pic x(10).
+                       02 timeRequested pic x(8).
+                       02 reqStatus pic x(10).
 
             WORKING-STORAGE SECTION.
-               
+               01 ReqStat pic xx.
+
+               01 in-Record.
+                   02 inDept pic x(32).
+                   02 inItem pic x(600).
+                   02 inOperator pic x(10).
 
+               01 ReqItemMax pic 9(2) value 20.
+               01 lineItemCount pic 9(2) value 0.
+               01 buildPtr pic 9(3) value 1.
+               01 lineItemName pic x(25).
+               01 lineItemQuant pic 9(2).
+               01 moreItems pic x value "Y".
 
         PROCEDURE DIVISION.
-        
-       STOP RUN.
- 
\ No newline at end of file
+           *> Reset scan state: this program is CALLed repeatedly from
+           *> menuDriver's loop within the same run unit, and these
+           *> fields only initialize once via their VALUE clauses.
+           move 1 to buildPtr
+           move 0 to lineItemCount
+           move "Y" to moreItems
+
+           display "=== Request Form === "
+           display "--------------------------------------------"
+
+           display "Department: " with no advancing
+           accept inDept
+
+           display "Items to request (enter up to " ReqItemMax
+                   " items; blank item name to finish)"
+           move spaces to inItem
+           perform until moreItems = "N"
+               display "  Item name: " with no advancing
+               accept lineItemName
+               if lineItemName = spaces
+                   move "N" to moreItems
+               else
+                   display "  Quantity: " with no advancing
+                   accept lineItemQuant
+                   add 1 to lineItemCount
+                   if lineItemCount > 1
+                       string "; " delimited by size
+                           into inItem with pointer buildPtr
+                           on overflow
+                               display "Maximum request size reached; "
+                                       "ignoring further items"
+                               subtract 1 from lineItemCount
+                               move "N" to moreItems
+                       end-string
+                   end-if
+                   if moreItems not = "N"
+                       string function trim(lineItemName)
+                               delimited by size
+                           ", " delimited by size
+                           lineItemQuant delimited by size
+                           into inItem with pointer buildPtr
+                           on overflow
+                               display "Maximum request size reached; "
+                                       "ignoring further items"
+                               subtract 1 from lineItemCount
+                               move "N" to moreItems
+                       end-string
+                   end-if
+                   if lineItemCount >= ReqItemMax
+                       and moreItems not = "N"
+                       display "Maximum of " ReqItemMax
+                               " items reached"
+                       move "N" to moreItems
+                   end-if
+               end-if
+           end-perform
+
+           display "Operator ID: " with no advancing
+           accept inOperator
+
+           open i-o Requests
+               if ReqStat = "35"
+                   display "File not found.  Creating file"
+                   open output Requests
+                   close Requests
+                   display "File created!"
+                   open i-o Requests
+               end-if
+
+               if ReqStat not = "00"
+                   display "Error opening! Error: " ReqStat
+                   call "openFileCheck" using ReqStat
+                   exit program
+               end-if
+
+               call "readReqID" using requestID
+               call "getDate" using timeRequested, dateRequested
+               move inDept to department
+               move inItem to itemNQuant
+               move inOperator to operatorID
+               move "Fulfilled" to reqStatus
+
+               write requestRecord
+                   invalid key
+                       display "Error: " requestID " already exists"
+                       close Requests
+                       exit program
+               end-write
+
+               call "updateReqID"
+               call "requestSubtract" using itemNQuant
+
+               display "Request logged as #" requestID
+
+           close Requests
+
+       exit program.
