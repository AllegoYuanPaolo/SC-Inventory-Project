@@ -1,38 +1,50 @@
       $set sourceformat"free"
-      
+
         IDENTIFICATION DIVISION.
         PROGRAM-ID. addStocks.
-        
+
         environment division.
            input-output section.
                file-control.
-                    select Inventory
-                       assign to "data\Inventory.dat"
-                       organization is indexed
-                       access mode is dynamic
-                       record key is itemName
-                       file status is InvStat.
- 
+                    copy "Inventory".
+
+                    select RestockHistory
+                       assign to "data\RestockHistory.dat"
+                       organization is line sequential
+                       access mode is sequential
+                       file status is HistStat.
+
         DATA DIVISION.
             file section.
-                fd Inventory. 
-                  01 invRec.
-                   02 itemName pic x(25).
-                   02 itemStock pic 9(4).
-                   02 dateReceived pic x(10).
-                   02 timeReceived pic x(8).
-                   02 restockStatus pic x(25).
+                copy "Inventory-rec".
+
+                FD RestockHistory.
+                01 restockHistRec.
+                    02 h-itemID pic 9(3).
+                    02 h-itemName pic x(25).
+                    02 h-amountAdded pic 9(4).
+                    02 h-resultingStock pic 9(4).
+                    02 h-operatorID pic x(10).
+                    02 h-date pic x(10).
+                    02 h-time pic x(8).
+                    02 h-requestID pic 9(6).
+
             WORKING-STORAGE SECTION.
            01 Invstat pic xx.
+           01 HistStat pic xx.
            01 searchKey pic x(25).
            01 RestockAmount pic 9(4).
+           01 NewStock pic 9(4).
+           01 operatorID pic x(10).
+           01 expDate pic 9(8).
            01 choice pic 99.
 
-            01 foundRecord. 
-               02 foundTable occurs 10 times.
+            01 foundRecord.
+               02 foundTable occurs 50 times.
+                   03 foundID pic 9(3).
                    03 foundName pic x(25).
                    03 foundStock pic Z,ZZ9.
-                   03 foundRestock pic x(25).   
+                   03 foundRestock pic x(25).
 
            01 foundCount pic 9(2) value 0.
 
@@ -48,37 +60,67 @@
                display "[Enter number] >" no advancing
                accept choice
 
-               display spaces 
+               display spaces
                if choice not = 0
                    display "Item         : " foundName(choice) "|"
                    display "Current stock: " foundStock(choice)
                    display spaces
                    display "Restock Amount: " no advancing
                    accept RestockAmount
-                   
+
+                   display "Operator ID: " no advancing
+                   accept operatorID
+
+                   display "Expiration date (YYYYMMDD, 0 if none): "
+                           no advancing
+                   accept expDate
+
                    open i-o Inventory
-                   move foundName(choice) to itemName
-                       read Inventory key is itemName
+                   move foundID(choice) to itemID
+                       read Inventory key is itemID
                            invalid key
                                display "Update failed"
-                   
+
                            not invalid key
-                               compute RestockAmount = RestockAmount + itemStock
-                               move RestockAmount to itemStock
+                               compute NewStock = RestockAmount + itemStock
+                               move NewStock to itemStock
+                               if expDate not = 0
+                                   move expDate to expirationDate
+                               end-if
                                rewrite invRec
                                    invalid key
                                        display "Failure code: " Invstat
                                    not invalid key
                                         display "Updated: "
-                                        display itemName " | " itemStock
+                                        display itemID " | " itemName " | " itemStock
+                                        perform logRestock
                        end-read
                    close Inventory
 
                end-if
 
            end-if
-           
-           
+
+
 
        exit program.
- 
\ No newline at end of file
+
+       logRestock.
+           *> Appends a permanent record of the restock instead of
+           *> letting the REWRITE above be the only trace it happened.
+           move itemID to h-itemID
+           move itemName to h-itemName
+           move RestockAmount to h-amountAdded
+           move itemStock to h-resultingStock
+           move operatorID to h-operatorID
+           move 0 to h-requestID
+           call "getDate" using h-time h-date
+
+           open extend RestockHistory
+           if HistStat = "05" or HistStat = "35"
+               open output RestockHistory
+               close RestockHistory
+               open extend RestockHistory
+           end-if
+           write restockHistRec
+           close RestockHistory.
