@@ -0,0 +1,108 @@
+      $set sourceformat"free"
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. cycleCount.
+
+       environment division.
+           input-output section.
+             file-control.
+                  copy "Inventory.cpy".
+
+                  *> Pipe-delimited physical-count sheet: itemID|countedQty,
+                  *> one line per item counted on the floor.
+                  select PhysicalCount
+                      assign to "data\PhysicalCount.txt"
+                      organization is line sequential
+                      file status is PcStat.
+
+        DATA DIVISION.
+           file section.
+               copy "Inventory-rec.cpy".
+
+               FD PhysicalCount.
+                   01 countLine pic x(20).
+
+            WORKING-STORAGE SECTION.
+            01 eof pic x value "n".
+            01 InvStat pic xx.
+            01 PcStat pic xx.
+
+            01 WS-itemID pic 9(3).
+            01 WS-countedQty pic 9(4).
+            01 variance pic s9(4).
+            01 dispVariance pic +ZZZ9.
+            01 dispStock pic z,zz9.
+            01 dispCounted pic z,zz9.
+
+            01 itemsCounted pic 9(4) value 0.
+            01 itemsShort pic 9(4) value 0.
+            01 itemsOver pic 9(4) value 0.
+            01 itemsMatch pic 9(4) value 0.
+            01 itemsNotFound pic 9(4) value 0.
+
+        PROCEDURE DIVISION.
+           display "=== Physical Cycle-Count Reconciliation ==="
+           display "ItemID| Item                     | System | Counted | Variance"
+
+           *> Reset scan state: this program is CALLed repeatedly from
+           *> menuDriver's loop within the same run unit, and these
+           *> fields only initialize once via VALUE clauses.
+           move "n" to eof
+           move 0 to itemsCounted
+           move 0 to itemsShort
+           move 0 to itemsOver
+           move 0 to itemsMatch
+           move 0 to itemsNotFound
+
+           open input PhysicalCount
+               call "openFileCheck" using PcStat
+
+           open input Inventory
+               call "openFileCheck" using InvStat
+
+               perform until eof = "y"
+                   read PhysicalCount
+                       at end
+                           move "y" to eof
+                       not at end
+                           unstring countLine delimited by "|"
+                               into WS-itemID, WS-countedQty
+                           end-unstring
+
+                           move WS-itemID to itemID
+                           read Inventory key is itemID
+                               invalid key
+                                   display WS-itemID
+                                           "| *** not found in Inventory.dat ***"
+                                   add 1 to itemsNotFound
+                               not invalid key
+                                   compute variance = WS-countedQty - itemStock
+                                   move itemStock to dispStock
+                                   move WS-countedQty to dispCounted
+                                   move variance to dispVariance
+                                   display itemID "| " itemName "| " dispStock
+                                           "| " dispCounted "| " dispVariance
+
+                                   add 1 to itemsCounted
+                                   evaluate true
+                                       when variance = 0
+                                           add 1 to itemsMatch
+                                       when variance < 0
+                                           add 1 to itemsShort
+                                       when variance > 0
+                                           add 1 to itemsOver
+                                   end-evaluate
+                           end-read
+                   end-read
+               end-perform
+
+           close Inventory
+           close PhysicalCount
+
+           display "------------------------------------------"
+           display "Items counted     : " itemsCounted
+           display "Items matching    : " itemsMatch
+           display "Items short (loss): " itemsShort
+           display "Items over        : " itemsOver
+           display "Items not found   : " itemsNotFound
+
+       exit program.
