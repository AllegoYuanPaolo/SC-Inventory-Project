@@ -14,7 +14,8 @@
                        assign to "data\SafetyStocks.dat"
                        organization is indexed
                        access mode is dynamic
-                       record key is item
+                       record key is item-id
+                       alternate key is item
                        file status is safeStat.
 
         DATA DIVISION.
@@ -26,9 +27,13 @@
            
            FD safetyStock.
                01 SafetyRec.
+                   02 item-id pic 9(3).
                    02 item pic x(25).
                    02 threshold pic 9(4).
                    02 UoM pic x(6).
+                   02 seasonalThreshold pic 9(4).
+                   02 seasonalStart pic 9(8).
+                   02 seasonalEnd pic 9(8).
 
            WORKING-STORAGE SECTION.
            
@@ -51,23 +56,48 @@
 
         PROCEDURE DIVISION.
 
+           *> Reset scan state: this program is CALLed repeatedly from
+           *> menuDriver's loop within the same run unit, and these
+           *> fields only initialize once via their VALUE clauses.
+           move "N" to eofFlag
+           move "N" to safetyEOF
+
            display "Displaying contents"
 
            open input safeStock
-              
+
+               *> Batch load: log a bad open instead of aborting the
+               *> whole import over one hiccup.
+               if fileStat not = "00"
+                   call "openFileCheck" using fileStat, safeStock, "Y"
+               end-if.
+
+               *> continueFlag "Y" above only keeps openFileCheck from
+               *> STOP RUNning; a READ against a file whose OPEN failed
+               *> never satisfies AT END, so the read loop below would
+               *> spin forever - and would do so only after
+               *> SafetyStocks.dat had already been truncated by the
+               *> output-then-close below. With no items.txt to load,
+               *> bail out now instead, leaving SafetyStocks.dat intact.
+               if fileStat not = "00"
+                   display "Cannot import: items.txt did not open "
+                           "(status " fileStat "); SafetyStocks.dat "
+                           "left untouched"
+                   close safeStock
+                   exit program
+               end-if
+
                open output safetyStock
                close safetyStock
 
            open i-o safetyStock
 
-               if fileStat not = "00"
-                   call "openFileCheck" using fileStat, safeStock
-                   stop run
-               end-if.
-
                if safeStat not = "00"
-                   call "openFileCheck" using , safetyStock
-                   stop run
+                   *> Was previously called with the status arg omitted
+                   *> (harmless only because the STOP RUN right after it
+                   *> always fired regardless); fixed now that this path
+                   *> is expected to inspect the status and continue.
+                   call "openFileCheck" using safeStat, safetyStock, "Y"
                end-if.
 
              perform until eofFlag = "Y"
@@ -77,8 +107,9 @@
                    not at end
                           display "DEBUG| Currline: " currLine
                           
+                          *> Pipe-delimited so item names may contain commas.
                           unstring currLine
-                          delimited by ", "
+                          delimited by "|"
                           into WS-item
                                WS-threshhold
                                WS-orderQuant
@@ -92,22 +123,28 @@
                   
                          
            
+                          call "readSafetyID" using itemIDent
+                          move itemIDent to item-id
                           move WS-item to item
                           move WS-threshhold to threshold
                           move WS-unitOfMeasure to UoM
+                          move 0 to seasonalThreshold
+                          move 0 to seasonalStart
+                          move 0 to seasonalEnd
 
                           write SafetyRec
+                          call "updateSafetyID"
                        call "writeFileCheck" using safeStat, safetyStock
 
 
                           display "Written: "
-               display "| " item " | " threshold " | " UoM
+               display "| " item-id " | " item " | " threshold " | " UoM
                display " "
                end-read
              end-perform.
                
-           close safeStock    
+           close safeStock
            close safetyStock
 
-       STOP RUN.
+       exit program.
  
\ No newline at end of file
