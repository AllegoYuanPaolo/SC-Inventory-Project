@@ -0,0 +1,45 @@
+      $set sourceformat"free"
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. refreshRestockStatus.
+
+       environment division.
+           input-output section.
+             file-control.
+                  copy "Inventory.cpy".
+
+        DATA DIVISION.
+           file section.
+               copy "Inventory-rec.cpy".
+
+            WORKING-STORAGE SECTION.
+            01 eof pic x value "n".
+            01 refreshCount pic 9(4) value 0.
+
+            local-storage section.
+            01 InvStat pic xx.
+
+        PROCEDURE DIVISION.
+           *> Nightly batch refresh: recomputes and stores restockStatus
+           *> for every item so viewInventory.cbl can open Inventory.dat
+           *> INPUT-only instead of taking a write lock just to browse it.
+           display "=== Restock Status Refresh ==="
+
+           open i-o Inventory
+               call "openFileCheck" using InvStat
+
+               perform until eof = "y"
+                   read Inventory next record
+                       at end
+                           move 'y' to eof
+                       not at end
+                           call "SafeStockCheck" using itemName itemStock restockStatus
+                           rewrite invRec
+                           add 1 to refreshCount
+                   end-read
+               end-perform
+
+           close Inventory
+
+           display "Refreshed restock status for " refreshCount " items"
+
+       exit program.
