@@ -0,0 +1,63 @@
+      $set sourceformat"free"
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. authCheck.
+
+       environment division.
+           input-output section.
+               file-control.
+
+                    select OperatorRoles
+                       assign to "data\OperatorRoles.dat"
+                       organization is indexed
+                       access mode is dynamic
+                       record key is r-operatorID
+                       file status is roleStat.
+        DATA DIVISION.
+           FILE SECTION.
+                FD OperatorRoles.
+               01 OperatorRolesRec.
+                   02 r-operatorID pic x(10).
+                   02 r-role pic x(10).
+
+           LOCAL-STORAGE SECTION.
+
+           01 roleStat pic xx.
+
+           linkage section.
+           01 operatorID pic x(10).
+           01 authorized pic x.
+
+       PROCEDURE DIVISION using operatorID authorized.
+
+           move "N" to authorized
+
+           open input OperatorRoles
+               if roleStat = "35"
+                   display "No OperatorRoles.dat found; run "
+                           "loadOperatorRoles first - denying access"
+               else
+                   call "openFileCheck" using roleStat
+
+                   move operatorID to r-operatorID
+                   read OperatorRoles key is r-operatorID
+                       invalid key
+                           display "Unrecognized operator ID: "
+                                   operatorID
+                       not invalid key
+                           *> Only ADMIN may run a destructive program;
+                           *> any other seeded role (e.g. CLERK) is
+                           *> recognized but not authorized for these.
+                           if r-role = "ADMIN"
+                               move "Y" to authorized
+                           else
+                               display "Operator " operatorID
+                                       " (role " r-role
+                                       ") is not authorized for this "
+                                       "action"
+                           end-if
+                   end-read
+
+                   close OperatorRoles
+               end-if
+
+       goback.
