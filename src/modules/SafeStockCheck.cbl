@@ -10,23 +10,31 @@
                        assign to "data\SafetyStocks.dat"
                        organization is indexed
                        access mode is dynamic
-                       record key is item
+                       record key is item-id
+                       alternate key is item
                        file status is safeStat.
         DATA DIVISION.
            FILE SECTION.
                 FD safetyStock.
                01 SafetyRec.
+                   02 item-id pic 9(3).
                    02 item pic x(25).
                    02 threshold pic 9(4).
                    02 UoM pic x(6).
+                   02 seasonalThreshold pic 9(4).
+                   02 seasonalStart pic 9(8).
+                   02 seasonalEnd pic 9(8).
 
            LOCAL-STORAGE SECTION.
 
            01 safeStat pic xx.
-           
+
            01 stockDiff pic 9(4) value zero.
            01 formatDiff pic Z,ZZ9.
            01 alpDiff pic x(5).
+           01 criticalLine pic 9(4) value zero.
+           01 effectiveThreshold pic 9(4) value zero.
+           01 todayDate pic 9(8) value zero.
 
            linkage section.
            01 itemName pic x(25).
@@ -42,16 +50,36 @@
                call "openFileCheck" using safeStat
 
                read safetyStock key is item
-                   invalid key 
+                   invalid key
                        display "ERROR in matching record"
                    not invalid key
-                       if itemStock < threshold
-                          compute stockDiff = threshold - itemStock
+                       *> A seasonal threshold overrides the static one
+                       *> while today falls inside its effective window.
+                       move function current-date(1:8) to todayDate
+                       move threshold to effectiveThreshold
+                       if seasonalThreshold not = 0
+                          and todayDate >= seasonalStart
+                          and todayDate <= seasonalEnd
+                           move seasonalThreshold to effectiveThreshold
+                       end-if
+
+                       *> Banded severity: CRITICAL under 25% of threshold,
+                       *> LOW anywhere else under threshold, OK otherwise.
+                       compute criticalLine = effectiveThreshold / 4
+                       if itemStock < criticalLine
+                          compute stockDiff = effectiveThreshold - itemStock
                           move stockDiff to formatDiff
                           move formatDiff to alpDiff
-                          move function concatenate("Restock: ",function trim(alpDiff)," ", UoM) to restockStatus
-                       else 
-                           move "Okay" to restockStatus
+                          move function concatenate("CRITICAL: ",function trim(alpDiff)," ", UoM) to restockStatus
+                       else
+                       if itemStock < effectiveThreshold
+                          compute stockDiff = effectiveThreshold - itemStock
+                          move stockDiff to formatDiff
+                          move formatDiff to alpDiff
+                          move function concatenate("LOW: ",function trim(alpDiff)," ", UoM) to restockStatus
+                       else
+                           move "OK" to restockStatus
+                       end-if
                        end-if
                end-read
 
