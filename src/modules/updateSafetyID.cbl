@@ -0,0 +1,52 @@
+       identification division.
+       program-id. updateSafetyID.
+
+       environment division.
+           input-output section.
+               file-control.
+
+                  select SafetyIDCounter
+                           assign to "data\SafetyID.dat"
+                           organization is relative
+                           access mode is  random
+                           relative key is Rkey
+                           file status is counterStat.
+       data division.
+           file section.
+
+           FD SafetyIDCounter.
+               01 SafetyIDFile pic 9(3).
+           working-storage section.
+
+           01 counterStat pic xx.
+           01 Rkey pic 9 value 1.
+
+           procedure division.
+
+           open i-o SafetyIDCounter
+               if counterStat not ="00"
+                   display "Error Opening Counter. Error: " counterStat
+               end-if.
+                   if counterStat = "35"
+                       display "File not found. Creating file"
+                       open output SafetyIDCounter
+                           move 1 to SafetyIDFile
+                           write SafetyIDFile
+                       close SafetyIDCounter
+                       display "Created file, written '1'"
+                       open i-o SafetyIDCounter
+                   end-if.
+
+                   read SafetyIDCounter
+                       key is Rkey
+                           invalid key display "Missing Record"
+                           not invalid key
+                               display "Current SafetyID: " SafetyIDFile
+                               add 1 to SafetyIDFile
+                               rewrite SafetyIDFile
+                               display "Next SafetyID: " SafetyIDFile
+                     end-read
+
+           close SafetyIDCounter
+
+           exit program.
