@@ -24,6 +24,9 @@
                    02 item pic x(25).
                    02 threshold pic 9(4).
                    02 UoM pic x(6).
+                   02 seasonalThreshold pic 9(4).
+                   02 seasonalStart pic 9(8).
+                   02 seasonalEnd pic 9(8).
 
            WORKING-STORAGE SECTION.
 
@@ -33,9 +36,14 @@
 
         PROCEDURE DIVISION.
 
+           *> Reset scan state: this program is CALLed repeatedly from
+           *> menuDriver's loop within the same run unit, and this
+           *> field only initializes once via its VALUE clause.
+           move "N" to safetyEOF
+
            open i-o safetyStock
            call "openFileCheck" using safeStat, safetyStock
-           
+
            display "Items: "
 
            move 1 to item-id
@@ -53,11 +61,17 @@
                    display " "
                  
                       display  item-id " | "item " | " threshold " " UoM
+                      if seasonalThreshold not = 0
+                          display "    seasonal threshold "
+                                  seasonalThreshold
+                                  " from " seasonalStart
+                                  " to " seasonalEnd
+                      end-if
                 end-read
 
            end-perform.
            
 
            close safetyStock
-       STOP RUN.
+       exit program.
  
\ No newline at end of file
