@@ -6,26 +6,48 @@
            input-output section.
                file-control.
                    copy "Inventory".
- 
+
+                   select DeletedItems
+                       assign to "data\DeletedItems.dat"
+                       organization is line sequential
+                       access mode is sequential
+                       file status is DelStat.
+
         DATA DIVISION.
            file section.
-               copy "inventory-rec".
+               copy "Inventory-rec".
+
+               FD DeletedItems.
+               01 deletedItemRec.
+                   02 d-itemID pic 9(3).
+                   02 d-itemName pic x(25).
+                   02 d-itemStock pic 9(4).
+                   02 d-dateReceived pic x(10).
+                   02 d-timeReceived pic x(8).
+                   02 d-restockStatus pic x(25).
+                   02 d-operatorID pic x(10).
+                   02 d-date pic x(10).
+                   02 d-time pic x(8).
+
             WORKING-STORAGE SECTION.
-           01 InvStat pic xx. 
+           01 InvStat pic xx.
+           01 DelStat pic xx.
 
-            01 foundRecord. 
-             02 foundTable occurs 10 times.
+            01 foundRecord.
+             02 foundTable occurs 50 times.
+                 03 foundID pic 9(3).
                  03 foundName pic x(25).
                  03 foundStock pic Z,ZZ9.
-                 03 foundRestock pic x(25).   
+                 03 foundRestock pic x(25).
 
            01 foundCount pic 9(2) value 0.
 
            01 delChoice pic x value 'n'.
+           01 operatorID pic x(10).
 
            01 searchKey pic x(25).
            01 choice pic 9(2).
-           
+
 
         PROCEDURE DIVISION.
            display "Enter Item name to delete: " no advancing
@@ -40,25 +62,30 @@
                display "[Enter number(If exact, enter 1)] >" no advancing
                accept choice
 
-               display spaces 
+               display spaces
 
                if choice not = 0
                *> display and prompt for delete
                  display "Are you sure you want to delete item: " function trim(foundName(choice))"?"
                  display "[y/n] >" no advancing
                  accept delChoice
-                   
+
                    if delChoice = 'y'
+                       display "Approving Operator ID: " no advancing
+                       accept operatorID
+
                        *> Open the file to allow delete
                        open i-o Inventory
-                       move foundName(choice) to itemName
-                           read Inventory key is itemName
+                       move foundID(choice) to itemID
+                           read Inventory key is itemID
                                invalid key
                                    display "Record not found, delete failed"
-                       
+
                                not invalid key *> delete item
+                                   display "Deleted by operator: " operatorID
+                                   perform logDeletion
                                    delete Inventory
-    
+
                            end-read
                        close Inventory
                    end-if
@@ -66,6 +93,26 @@
                end-if
 
            end-if
-           
+
        exit program.
- 
\ No newline at end of file
+
+       logDeletion.
+           *> Archives a copy of the record before the DELETE above
+           *> removes it, so an accidental delete can be recovered.
+           move itemID to d-itemID
+           move itemName to d-itemName
+           move itemStock to d-itemStock
+           move dateReceived to d-dateReceived
+           move timeReceived to d-timeReceived
+           move restockStatus to d-restockStatus
+           move operatorID to d-operatorID
+           call "getDate" using d-time d-date
+
+           open extend DeletedItems
+           if DelStat = "05" or DelStat = "35"
+               open output DeletedItems
+               close DeletedItems
+               open extend DeletedItems
+           end-if
+           write deletedItemRec
+           close DeletedItems.
