@@ -0,0 +1,87 @@
+      $set sourceformat"free"
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. loadVendorMaster.
+
+       environment division.
+           input-output section.
+             file-control.
+                  *> Pipe-delimited seed file, same shape as items.txt:
+                  *> materialType|vendorCode|vendorName|vendorPhone
+                  select vendorList
+                      assign to "data\VendorList.txt"
+                      organization is line sequential
+                      file status is listStat.
+
+                  *> Keyed by materialType (the same field already
+                  *> parsed off items.txt onto invRec), same
+                  *> flat-file-loaded-into-indexed-master shape
+                  *> loadDeptMaster.cbl uses for DeptMaster.dat.
+                  select VendorMaster
+                      assign to "data\VendorMaster.dat"
+                      organization is indexed
+                      access mode is dynamic
+                      record key is v-materialType
+                      file status is vendStat.
+
+        DATA DIVISION.
+           file section.
+               FD vendorList.
+               01 vendorLine pic x(60).
+
+               FD VendorMaster.
+               01 VendorMasterRec.
+                   02 v-materialType pic x(10).
+                   02 vendorCode pic x(8).
+                   02 vendorName pic x(25).
+                   02 vendorPhone pic x(14).
+
+            WORKING-STORAGE SECTION.
+            01 listStat pic xx.
+            01 vendStat pic xx.
+            01 eofFlag pic x value "N".
+            01 vendorCount pic 9(3) value 0.
+
+        PROCEDURE DIVISION.
+           display "=== Load Vendor Master ==="
+
+           open input vendorList
+               if listStat not = "00"
+                   display "Error opening VendorList.txt. Error: "
+                           listStat
+                   call "openFileCheck" using listStat
+                   exit program
+               end-if
+
+           *> Rebuild from scratch each run, same as loadDeptMaster.cbl
+           *> does for DeptMaster.dat.
+           open output VendorMaster
+           close VendorMaster
+
+           open i-o VendorMaster
+
+           perform until eofFlag = "Y"
+               read vendorList
+                   at end
+                       move "Y" to eofFlag
+                   not at end
+                       unstring vendorLine delimited by "|"
+                           into v-materialType, vendorCode,
+                                vendorName, vendorPhone
+                       end-unstring
+                       write VendorMasterRec
+                           invalid key
+                               display "Duplicate material type, "
+                                       "skipping: " v-materialType
+                           not invalid key
+                               add 1 to vendorCount
+                       end-write
+               end-read
+           end-perform
+
+           close vendorList
+           close VendorMaster
+
+           display "Loaded " vendorCount " vendor(s) into "
+                   "VendorMaster.dat"
+
+       exit program.
