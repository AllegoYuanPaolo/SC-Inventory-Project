@@ -0,0 +1,91 @@
+      $set sourceformat"free"
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. menuDriver.
+
+       environment division.
+
+        DATA DIVISION.
+            WORKING-STORAGE SECTION.
+            01 choice pic 99 value 99.
+
+        PROCEDURE DIVISION.
+           perform until choice = 0
+               display spaces
+               display "=========== Inventory System Menu ==========="
+               display " 1. View inventory"
+               display " 2. Add stock"
+               display " 3. Delete a record"
+               display " 4. Search for a record"
+               display " 5. Display safety stock"
+               display " 6. Input safety stock"
+               display " 7. Rebuild inventory from items.txt"
+               display " 8. Physical cycle-count reconciliation"
+               display " 9. Daily restock digest"
+               display "10. Category subtotal report"
+               display "11. Enroll new item"
+               display "12. Period-end archive"
+               display "13. Print pick-list for a request"
+               display "14. End-of-day reconciliation report"
+               display "15. Purchase-order suggestion report"
+               display "16. Submit a stock request"
+               display "17. Return stock against a request"
+               display "18. Low-stock exception report"
+               display "19. Inventory valuation report"
+               display "20. FEFO (expiration) exception report"
+               display "21. Set a seasonal safety-stock threshold"
+               display " 0. Exit"
+               display "==============================================="
+               display "Select an option: " with no advancing
+               accept choice
+
+               evaluate choice
+                   when 1
+                       call "viewInventory"
+                   when 2
+                       call "addStocks"
+                   when 3
+                       call "deleteRecord"
+                   when 4
+                       call "searchRecord"
+                   when 5
+                       call "dispSafetyStock"
+                   when 6
+                       call "inputSafetyStock"
+                   when 7
+                       call "resetInventory"
+                   when 8
+                       call "cycleCount"
+                   when 9
+                       call "restockDigest"
+                   when 10
+                       call "categorySubtotal"
+                   when 11
+                       call "enrollItem"
+                   when 12
+                       call "periodEndArchive"
+                   when 13
+                       call "pickListReport"
+                   when 14
+                       call "eodReconciliation"
+                   when 15
+                       call "dispPOReport"
+                   when 16
+                       call "requestStocks"
+                   when 17
+                       call "returnStock"
+                   when 18
+                       call "lowStockReport"
+                   when 19
+                       call "inventoryValuation"
+                   when 20
+                       call "fefoReport"
+                   when 21
+                       call "setSeasonalThreshold"
+                   when 0
+                       display "Exiting."
+                   when other
+                       display "Invalid selection."
+               end-evaluate
+           end-perform
+
+       exit program.
