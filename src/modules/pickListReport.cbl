@@ -0,0 +1,159 @@
+      $set sourceformat"free"
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. pickListReport.
+
+       environment division.
+           input-output section.
+             file-control.
+                  select Requests
+                      assign to "data\Requests.dat"
+                      organization is indexed
+                      access mode is dynamic
+                      record key is requestID
+                      file status is ReqStat.
+
+                  *> Dated printable slip for one request, named after
+                  *> the request itself so warehouse staff can match
+                  *> paper to the terminal listing; same dynamic-
+                  *> ASSIGN-TO-a-data-name technique req022 introduced
+                  *> for InventoryBackup.
+                  select PickListFile
+                      assign to pickFileName
+                      organization is line sequential
+                      file status is PickStat.
+
+        DATA DIVISION.
+           file section.
+               FD Requests.
+                   01 requestRecord.
+                       02 requestID pic 9(6).
+                       02 department pic x(32).
+                       02 itemNQuant pic x(600).
+                       02 operatorID pic x(10).
+                       02 dateRequested pic x(10).
+                       02 timeRequested pic x(8).
+                       02 reqStatus pic x(10).
+
+               FD PickListFile.
+               01 pickLine pic x(80).
+
+            WORKING-STORAGE SECTION.
+            01 ReqStat pic xx.
+            01 PickStat pic xx.
+
+            01 inRequestID pic 9(6).
+            01 pickFileName pic x(48).
+
+            *> Same "item, quant" UNSTRING-by-"; "-then-by-", " parse
+            *> requestSubtract.cbl uses to split itemNQuant back apart.
+            01 reqeustRecord.
+                02 request occurs 20 times.
+                    03 item pic x(25).
+                    03 quant pic 9(2).
+
+            01 i pic 9(2) value 1.
+            01 ptr pic 9(3) value 1.
+            01 chunk pic x(32).
+            01 ReqItemMax pic 9(2) value 20.
+
+        PROCEDURE DIVISION.
+           display "=== Pick-List / Fulfillment Slip ==="
+           display "Request ID: " with no advancing
+           accept inRequestID
+
+           open input Requests
+               if ReqStat = "35"
+                   display "No Requests.dat found"
+                   exit program
+               end-if
+               call "openFileCheck" using ReqStat
+
+               move inRequestID to requestID
+               read Requests key is requestID
+                   invalid key
+                       display "Request not found: " inRequestID
+                   not invalid key
+                       *> This program is CALLed repeatedly from
+                       *> menuDriver's loop within the same run unit,
+                       *> and i/ptr only initialize once via their
+                       *> VALUE clauses.
+                       move 1 to i
+                       move 1 to ptr
+                       perform parseItems
+                       perform writePickList
+               end-read
+
+           close Requests
+
+       exit program.
+
+       parseItems.
+           perform until ptr > function length(itemNQuant)
+                           or i > ReqItemMax
+               move spaces to chunk
+
+               unstring itemNQuant
+                   delimited by "; "
+                   into chunk
+                   with pointer ptr
+
+               if chunk not = spaces
+                   unstring chunk
+                       delimited by ", "
+                       into item(i), quant(i)
+                   add 1 to i
+               end-if
+           end-perform.
+
+       writePickList.
+           string "data\PickList_" requestID ".txt"
+               delimited by size
+               into pickFileName
+           end-string
+
+           open output PickListFile
+           call "openFileCheck" using PickStat
+
+           move spaces to pickLine
+           string "=== Pick List - Request #" requestID
+               delimited by size into pickLine
+           write pickLine
+
+           move spaces to pickLine
+           string "Department: " department
+               delimited by size into pickLine
+           write pickLine
+
+           move spaces to pickLine
+           string "Requested: " dateRequested " " timeRequested
+               " by " operatorID
+               delimited by size into pickLine
+           write pickLine
+
+           move spaces to pickLine
+           write pickLine
+
+           move "Qty | Item                 | Checked" to pickLine
+           write pickLine
+
+           display spaces
+           display "=== Pick List - Request #" requestID " ==="
+           display "Department: " department
+           display "Requested: " dateRequested " " timeRequested
+                   " by " operatorID
+           display "Qty | Item                 | Checked"
+
+           perform varying i from 1 by 1
+                   until i > ReqItemMax
+                      or item(i) = spaces
+               move spaces to pickLine
+               string quant(i) " | " item(i) " | [   ]"
+                   delimited by size
+                   into pickLine
+               end-string
+               write pickLine
+               display quant(i) " | " item(i) " | [   ]"
+           end-perform
+
+           close PickListFile
+           display "Pick list written to " pickFileName.
