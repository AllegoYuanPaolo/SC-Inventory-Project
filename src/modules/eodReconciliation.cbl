@@ -0,0 +1,252 @@
+      $set sourceformat"free"
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. eodReconciliation.
+
+       environment division.
+           input-output section.
+             file-control.
+                  copy "Inventory.cpy".
+
+                  *> Per-restock log addStocks.cbl appends to.
+                  select RestockHistory
+                      assign to "data\RestockHistory.dat"
+                      organization is line sequential
+                      access mode is sequential
+                      file status is HistStat.
+
+                  *> Fulfilled requests, same file requestStocks.cbl
+                  *> writes and periodEndArchive.cbl/pickListReport.cbl
+                  *> already read.
+                  select Requests
+                      assign to "data\Requests.dat"
+                      organization is indexed
+                      access mode is dynamic
+                      record key is requestID
+                      file status is ReqStat.
+
+        DATA DIVISION.
+           file section.
+               copy "Inventory-rec.cpy".
+
+               FD RestockHistory.
+               01 restockHistRec.
+                   02 h-itemID pic 9(3).
+                   02 h-itemName pic x(25).
+                   02 h-amountAdded pic 9(4).
+                   02 h-resultingStock pic 9(4).
+                   02 h-operatorID pic x(10).
+                   02 h-date pic x(10).
+                   02 h-time pic x(8).
+                   02 h-requestID pic 9(6).
+
+               FD Requests.
+                   01 requestRecord.
+                       02 requestID pic 9(6).
+                       02 department pic x(32).
+                       02 itemNQuant pic x(600).
+                       02 operatorID pic x(10).
+                       02 dateRequested pic x(10).
+                       02 timeRequested pic x(8).
+                       02 reqStatus pic x(10).
+
+            WORKING-STORAGE SECTION.
+            01 eof pic x value "n".
+            01 todayDate pic x(10).
+            01 todayTime pic x(8).
+
+            *> One row per item on today's Inventory.dat, sized the
+            *> same as viewInventory.cbl's InvMax since this walks the
+            *> whole inventory, not a filtered subset.
+            01 RecMax pic 9(3) value 200.
+            01 recCount pic 9(3) value 0.
+            01 recTableRecord.
+                02 recTable occurs 200 times.
+                    03 rID pic 9(3).
+                    03 rName pic x(25).
+                    03 rBalance pic 9(4).
+                    03 rReceived pic 9(6) value 0.
+                    03 rIssued pic 9(6) value 0.
+            01 rI pic 9(3).
+            01 matchIdx pic 9(3) value 0.
+
+            *> Same "item, quant" UNSTRING-by-"; "-then-by-", " parse
+            *> requestSubtract.cbl/pickListReport.cbl use.
+            01 parseName pic x(25).
+            01 parseQuant pic 9(2).
+            01 ptr pic 9(3).
+            01 chunk pic x(32).
+
+            01 dispBalance pic z,zz9.
+            01 dispReceived pic z,zz9.
+            01 dispIssued pic z,zz9.
+            01 discrepCount pic 9(3) value 0.
+
+            local-storage section.
+            01 InvStat pic xx.
+            01 HistStat pic xx.
+            01 ReqStat pic xx.
+
+        PROCEDURE DIVISION.
+           *> Reset scan state: this program is CALLed repeatedly from
+           *> menuDriver's loop within the same run unit, and these
+           *> fields only initialize once via their VALUE clauses.
+           move 0 to recCount
+           move 0 to discrepCount
+
+           display "=== End-of-Day Reconciliation Report ==="
+           call "getDate" using todayTime todayDate
+           display "Reconciling for " todayDate
+
+           perform loadInventoryBalances
+           perform loadReceivedToday
+           perform loadIssuedToday
+           perform displayReconciliation
+
+       exit program.
+
+       *> Seeds recTable with every item's current on-hand balance;
+       *> received/issued default to zero until the two history scans
+       *> below add to them.
+       loadInventoryBalances.
+           move "n" to eof
+           open input Inventory
+               call "openFileCheck" using InvStat
+
+               perform until eof = "y"
+                   read Inventory next record
+                       at end
+                           move 'y' to eof
+                       not at end
+                           if recCount < RecMax
+                               add 1 to recCount
+                               move itemID to rID(recCount)
+                               move itemName to rName(recCount)
+                               move itemStock to rBalance(recCount)
+                               move 0 to rReceived(recCount)
+                               move 0 to rIssued(recCount)
+                           end-if
+                   end-read
+               end-perform
+
+           close Inventory
+
+           if recCount >= RecMax
+               display "Warning: more than " RecMax
+                       " items; extra items left out of reconciliation"
+           end-if.
+
+       *> Sums today's RestockHistory.dat entries onto each item's
+       *> rReceived column.
+       loadReceivedToday.
+           move "n" to eof
+           open input RestockHistory
+               if HistStat = "35"
+                   display "No RestockHistory.dat found; "
+                           "assuming nothing received today"
+               else
+                   call "openFileCheck" using HistStat, omitted, "Y"
+                   perform until eof = "y"
+                       read RestockHistory next record
+                           at end
+                               move 'y' to eof
+                           not at end
+                               if h-date = todayDate
+                                   perform findByID
+                                   if matchIdx not = 0
+                                       add h-amountAdded
+                                           to rReceived(matchIdx)
+                                   end-if
+                               end-if
+                       end-read
+                   end-perform
+                   close RestockHistory
+               end-if.
+
+       *> Sums today's fulfilled Requests.dat line items onto each
+       *> item's rIssued column.
+       loadIssuedToday.
+           move "n" to eof
+           open input Requests
+               if ReqStat = "35"
+                   display "No Requests.dat found; "
+                           "assuming nothing issued today"
+               else
+                   call "openFileCheck" using ReqStat, omitted, "Y"
+                   perform until eof = "y"
+                       read Requests next record
+                           at end
+                               move 'y' to eof
+                           not at end
+                               if dateRequested = todayDate
+                                   perform parseAndAccumulateIssued
+                               end-if
+                       end-read
+                   end-perform
+                   close Requests
+               end-if.
+
+       parseAndAccumulateIssued.
+           move 1 to ptr
+           perform until ptr > function length(itemNQuant)
+               move spaces to chunk
+               unstring itemNQuant
+                   delimited by "; "
+                   into chunk
+                   with pointer ptr
+
+               if chunk not = spaces
+                   move spaces to parseName
+                   unstring chunk
+                       delimited by ", "
+                       into parseName, parseQuant
+
+                   perform findByName
+                   if matchIdx not = 0
+                       add parseQuant to rIssued(matchIdx)
+                   end-if
+               end-if
+           end-perform.
+
+       findByID.
+           move 0 to matchIdx
+           perform varying rI from 1 by 1 until rI > recCount
+               if rID(rI) = h-itemID
+                   move rI to matchIdx
+               end-if
+           end-perform.
+
+       findByName.
+           move 0 to matchIdx
+           perform varying rI from 1 by 1 until rI > recCount
+               if function trim(rName(rI)) = function trim(parseName)
+                   move rI to matchIdx
+               end-if
+           end-perform.
+
+       *> Flags an item as a same-day discrepancy when what's on hand
+       *> plus what was issued today is less than what was received
+       *> today - i.e. more stock moved out than the day's activity
+       *> can account for, so it must have been wrong before today's
+       *> receipts/issues even started.
+       displayReconciliation.
+           display "ItemID| Item                     | Received | Issued | On Hand | Note"
+           perform varying rI from 1 by 1 until rI > recCount
+               move rReceived(rI) to dispReceived
+               move rIssued(rI) to dispIssued
+               move rBalance(rI) to dispBalance
+
+               if rBalance(rI) + rIssued(rI) < rReceived(rI)
+                   display rID(rI) "| " rName(rI) "| " dispReceived
+                           "| " dispIssued "| " dispBalance
+                           "| DISCREPANCY"
+                   add 1 to discrepCount
+               else
+                   if rReceived(rI) not = 0 or rIssued(rI) not = 0
+                       display rID(rI) "| " rName(rI) "| " dispReceived
+                               "| " dispIssued "| " dispBalance "| OK"
+                   end-if
+               end-if
+           end-perform
+
+           display "------------------------------------------"
+           display "Items with same-day discrepancies: " discrepCount.
