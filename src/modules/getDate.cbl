@@ -20,25 +20,39 @@
            linkage section.
                 01 formatTime pic X(8).
                 01 formatDate pic x(10).
-               
-       procedure division using formatTime formatDate.
-       
-           move function current-date to date-time       
-               
+                *> Optional: pass "I" for ISO (YYYY-MM-DD) output
+                *> instead of the default DD/MM/YYYY, needed by
+                *> anything that sorts on the resulting string.
+                01 formatCode pic x(1).
+
+       procedure division using formatTime formatDate
+               optional formatCode.
+
+           move function current-date to date-time
+
            move hour(1:2) to formatTime(1:2)
            move ':' to formatTime(3:1)
            move minute(1:2) to formatTime(4:2)
            move ":" to formatTime(6:1)
            move second(1:2) to formatTime(7:2)
-           
-           move dispDay(1:2) to formatDate(1:2)
-           move "/" to formatDate(3:1)
-           move month(1:2) to formatDate(4:2)
-           move "/" to formatDate(6:1)
-           move year(1:4) to formatDate(7:4)
+
+           if formatCode is not omitted
+               and (formatCode = "I" or formatCode = "i")
+               move year(1:4) to formatDate(1:4)
+               move "-" to formatDate(5:1)
+               move month(1:2) to formatDate(6:2)
+               move "-" to formatDate(8:1)
+               move dispDay(1:2) to formatDate(9:2)
+           else
+               move dispDay(1:2) to formatDate(1:2)
+               move "/" to formatDate(3:1)
+               move month(1:2) to formatDate(4:2)
+               move "/" to formatDate(6:1)
+               move year(1:4) to formatDate(7:4)
+           end-if
 
            *> Time: HH:MM:SS | 24hr format
-           *> Date: YYYY/MM/DD
+           *> Date: DD/MM/YYYY, or YYYY-MM-DD when formatCode = "I"
 
        exit program.
        
\ No newline at end of file
