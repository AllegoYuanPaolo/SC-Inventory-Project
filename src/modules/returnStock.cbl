@@ -0,0 +1,160 @@
+      $set sourceformat"free"
+
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. returnStock.
+
+        environment division.
+           input-output section.
+               file-control.
+                    copy "Inventory".
+
+                    select Requests
+                       assign to "data\Requests.dat"
+                       organization is indexed
+                       access mode is dynamic
+                       record key is requestID
+                       file status is ReqStat.
+
+                    select RestockHistory
+                       assign to "data\RestockHistory.dat"
+                       organization is line sequential
+                       access mode is sequential
+                       file status is HistStat.
+
+        DATA DIVISION.
+            file section.
+                copy "Inventory-rec".
+
+                FD Requests.
+                    01 requestRecord.
+                        02 requestID pic 9(6).
+                        02 department pic x(32).
+                        02 itemNQuant pic x(600).
+                        02 operatorReq pic x(10).
+                        02 dateRequested pic x(10).
+                        02 timeRequested pic x(8).
+                        02 reqStatus pic x(10).
+
+                FD RestockHistory.
+                01 restockHistRec.
+                    02 h-itemID pic 9(3).
+                    02 h-itemName pic x(25).
+                    02 h-amountAdded pic 9(4).
+                    02 h-resultingStock pic 9(4).
+                    02 h-operatorID pic x(10).
+                    02 h-date pic x(10).
+                    02 h-time pic x(8).
+                    02 h-requestID pic 9(6).
+
+            WORKING-STORAGE SECTION.
+           01 Invstat pic xx.
+           01 ReqStat pic xx.
+           01 HistStat pic xx.
+           01 searchKey pic x(25).
+           01 ReturnAmount pic 9(4).
+           01 NewStock pic 9(4).
+           01 operatorID pic x(10).
+           01 choice pic 99.
+
+            01 foundRecord.
+               02 foundTable occurs 50 times.
+                   03 foundID pic 9(3).
+                   03 foundName pic x(25).
+                   03 foundStock pic Z,ZZ9.
+                   03 foundRestock pic x(25).
+
+           01 foundCount pic 9(2) value 0.
+
+        PROCEDURE DIVISION.
+           display "Return-to-stock reversal" no advancing
+           display spaces
+
+           display "Request ID this return is against: " no advancing
+           accept requestID
+
+           open input Requests
+               if ReqStat = "35"
+                   display "No requests on file yet"
+                   close Requests
+                   exit program
+               end-if
+               read Requests key is requestID
+                   invalid key
+                       display "Request not found: " requestID
+                       close Requests
+                       exit program
+                   not invalid key
+                       display "Department : " department
+                       display "Items      : " itemNQuant
+               end-read
+           close Requests
+
+           display spaces
+           display "Enter Item name to return stock for: " no advancing
+           accept searchKey
+
+           call "testSearch" using  searchKey foundRecord foundCount
+
+           if foundCount not = 0
+               display spaces
+               display "Select item to return:"
+               display "[Enter number] >" no advancing
+               accept choice
+
+               display spaces
+               if choice not = 0
+                   display "Item         : " foundName(choice) "|"
+                   display "Current stock: " foundStock(choice)
+                   display spaces
+                   display "Return Amount: " no advancing
+                   accept ReturnAmount
+
+                   display "Operator ID: " no advancing
+                   accept operatorID
+
+                   open i-o Inventory
+                   move foundID(choice) to itemID
+                       read Inventory key is itemID
+                           invalid key
+                               display "Update failed"
+
+                           not invalid key
+                               compute NewStock = ReturnAmount + itemStock
+                               move NewStock to itemStock
+                               rewrite invRec
+                                   invalid key
+                                       display "Failure code: " Invstat
+                                   not invalid key
+                                        display "Returned to stock: "
+                                        display itemID " | " itemName " | " itemStock
+                                        perform logReturn
+                       end-read
+                   close Inventory
+
+               end-if
+
+           end-if
+
+
+
+       exit program.
+
+       logReturn.
+           *> Ties the reversal back to the originating request, unlike
+           *> a plain addStocks.cbl entry which has no such link.
+           move itemID to h-itemID
+           move itemName to h-itemName
+           move ReturnAmount to h-amountAdded
+           move itemStock to h-resultingStock
+           move operatorID to h-operatorID
+           move requestID to h-requestID
+           call "getDate" using h-time h-date
+
+           open extend RestockHistory
+           if HistStat = "05" or HistStat = "35"
+               open output RestockHistory
+               close RestockHistory
+               open extend RestockHistory
+           end-if
+           write restockHistRec
+           close RestockHistory.
