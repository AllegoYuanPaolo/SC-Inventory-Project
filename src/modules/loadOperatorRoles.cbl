@@ -0,0 +1,82 @@
+      $set sourceformat"free"
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. loadOperatorRoles.
+
+       environment division.
+           input-output section.
+             file-control.
+                  *> Pipe-delimited seed file, same shape as items.txt:
+                  *> operatorID|role
+                  select roleList
+                      assign to "data\OperatorRoles.txt"
+                      organization is line sequential
+                      file status is listStat.
+
+                  *> Same flat-file-loaded-into-indexed-master shape
+                  *> loadDeptMaster.cbl/loadVendorMaster.cbl use.
+                  select OperatorRoles
+                      assign to "data\OperatorRoles.dat"
+                      organization is indexed
+                      access mode is dynamic
+                      record key is r-operatorID
+                      file status is roleStat.
+
+        DATA DIVISION.
+           file section.
+               FD roleList.
+               01 roleLine pic x(30).
+
+               FD OperatorRoles.
+               01 OperatorRolesRec.
+                   02 r-operatorID pic x(10).
+                   02 r-role pic x(10).
+
+            WORKING-STORAGE SECTION.
+            01 listStat pic xx.
+            01 roleStat pic xx.
+            01 eofFlag pic x value "N".
+            01 roleCount pic 9(3) value 0.
+
+        PROCEDURE DIVISION.
+           display "=== Load Operator Roles ==="
+
+           open input roleList
+               if listStat not = "00"
+                   display "Error opening OperatorRoles.txt. Error: "
+                           listStat
+                   call "openFileCheck" using listStat
+                   exit program
+               end-if
+
+           *> Rebuild from scratch each run, same as loadDeptMaster.cbl
+           *> does for DeptMaster.dat.
+           open output OperatorRoles
+           close OperatorRoles
+
+           open i-o OperatorRoles
+
+           perform until eofFlag = "Y"
+               read roleList
+                   at end
+                       move "Y" to eofFlag
+                   not at end
+                       unstring roleLine delimited by "|"
+                           into r-operatorID, r-role
+                       end-unstring
+                       write OperatorRolesRec
+                           invalid key
+                               display "Duplicate operator ID, "
+                                       "skipping: " r-operatorID
+                           not invalid key
+                               add 1 to roleCount
+                       end-write
+               end-read
+           end-perform
+
+           close roleList
+           close OperatorRoles
+
+           display "Loaded " roleCount " operator role(s) into "
+                   "OperatorRoles.dat"
+
+       exit program.
