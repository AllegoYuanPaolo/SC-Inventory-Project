@@ -0,0 +1,42 @@
+       identification division.
+       program-id. readSafetyID.
+
+       environment division.
+           input-output section.
+               file-control.
+                     select SafetyIDCounter
+                           assign to "data\SafetyID.dat"
+                           organization is relative
+                           access mode is  random
+                           relative key is Rkey
+                           file status is counterStat.
+       data division.
+           file section.
+           FD SafetyIDCounter.
+               01 SafetyIDFile pic 9(3).
+           working-storage section.
+               01 counterStat pic xx.
+               01 Rkey pic 9 value 1.
+
+            linkage section.
+               01 currentCount pic 9(3).
+      *    fucntion that returns a value
+      *    this reads the SafetyID counter in the file, and returns the
+      *    value to the arguement
+       procedure division using currentCount.
+
+           open input SafetyIDCounter
+                   if counterStat not ="00"
+                    display "Error opening counter. Error: " counterStat
+                   end-if.
+
+                   read SafetyIDCounter
+                       key is Rkey
+                           invalid key display "Missing Record"
+                           not invalid key
+                               move SafetyIDFile to currentCount
+                   end-read
+
+           close SafetyIDCounter
+
+       exit program.
